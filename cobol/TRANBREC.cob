@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. TRANBREC.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       CONFIGURATION SECTION.                                           00040000
+       INPUT-OUTPUT SECTION.                                            00050000
+       FILE-CONTROL.                                                    00060000
+           SELECT REPORT-FILE  ASSIGN TO RECONRPT                       00070000
+               ORGANIZATION IS SEQUENTIAL.                              00080000
+       DATA DIVISION.                                                   00090000
+       FILE SECTION.                                                    00100000
+       FD REPORT-FILE                                                   00110000
+           RECORDING MODE IS F                                          00120000
+           LABEL RECORDS ARE STANDARD.                                  00130000
+       01 REPORT-REC                  PIC X(133).                       00140000
+                                                                        00150000
+       WORKING-STORAGE SECTION.                                         00160000
+      * Nightly balance-reconciliation run - walks TRANSACTIONS in      00170000
+      * ACCOUNT_NO/TRANS_DATE order, re-totals TRANS_AMOUNT a row at a  00180000
+      * time and compares the running total against the BALANCE column  00190000
+      * that row actually carries. Any account where they ever disagree 00200000
+      * gets one line on RECONRPT.                                      00210000
+       01 WS-EOF-FLAG                PIC X(01) VALUE 'N'.               00220000
+          88 WS-EOF                  VALUE 'Y'.                         00230000
+                                                                        00240000
+       01 WS-FIRST-ROW-FLAG          PIC X(01) VALUE 'Y'.               00250000
+          88 WS-FIRST-ROW            VALUE 'Y'.                         00260000
+                                                                        00270000
+       01 WS-MISMATCH-FLAG           PIC X(01) VALUE 'N'.               00280000
+          88 WS-ACCT-HAS-MISMATCH    VALUE 'Y'.                         00290000
+                                                                        00300000
+       01 WS-PREV-ACCT-NO            PIC S9(9) USAGE COMP VALUE ZERO.   00310000
+       01 WS-RUNNING-BALANCE         PIC S9(8)V9(2) USAGE COMP-3        00320000
+                                      VALUE ZERO.                       00330000
+                                                                        00340000
+      * Captured at the first row in the account where the running      00350000
+      * total stops agreeing with the stored balance - that is the      00360000
+      * point a reconciler actually needs to look at, not wherever the  00370000
+      * account happens to end.                                         00380000
+       01 WS-MISMATCH-TRANS-ID       PIC S9(9) USAGE COMP VALUE ZERO.   00390000
+       01 WS-MISMATCH-CALC-BAL       PIC S9(8)V9(2) USAGE COMP-3        00400000
+                                      VALUE ZERO.                       00410000
+       01 WS-MISMATCH-STORED-BAL     PIC S9(8)V9(2) USAGE COMP-3        00420000
+                                      VALUE ZERO.                       00430000
+       01 WS-MISMATCH-DIFF           PIC S9(8)V9(2) USAGE COMP-3        00440000
+                                      VALUE ZERO.                       00450000
+                                                                        00460000
+       01 WS-ACCT-COUNT              PIC 9(07) USAGE COMP VALUE ZERO.   00470000
+       01 WS-MISMATCH-COUNT          PIC 9(07) USAGE COMP VALUE ZERO.   00480000
+                                                                        00490000
+       01 WS-HOST-ROW.                                                  00500000
+          03 WS-HOST-ACCOUNT-NO      PIC S9(9) USAGE COMP.              00510000
+          03 WS-HOST-TRANS-ID        PIC S9(9) USAGE COMP.              00520000
+          03 WS-HOST-TRANS-DATE      PIC X(10).                         00530000
+          03 WS-HOST-TRANS-REF       PIC X(20).                         00540000
+          03 WS-HOST-TRANS-AMOUNT    PIC S9(8)V9(2) USAGE COMP-3.       00550000
+          03 WS-HOST-TRANS-TYPE      PIC X(02).                         00560000
+          03 WS-HOST-BALANCE         PIC S9(8)V9(2) USAGE COMP-3.       00570000
+                                                                        00580000
+       01 RECON-CURSOR                PIC X(128).                       00590000
+                                                                        00600000
+           EXEC SQL                                                     00610000
+             INCLUDE SQLCA                                              00620000
+           END-EXEC.                                                    00630000
+                                                                        00640000
+           EXEC SQL                                                     00650000
+             INCLUDE TRANSDCL                                           00660000
+           END-EXEC.                                                    00670000
+                                                                        00680000
+       01 RL-TITLE-LINE.                                                00690000
+          03 RL-T-CTRL               PIC X     VALUE '1'.               00700000
+          03 FILLER                  PIC X(40)                          00710000
+                     VALUE 'NIGHTLY BALANCE RECONCILIATION REPORT'.     00720000
+          03 FILLER                  PIC X(92) VALUE SPACES.            00730000
+                                                                        00740000
+      * Header widths/gaps below must match RL-MISMATCH-LINE's data      00741000
+      * field widths/gaps field-for-field (the way TRANHBAT.cob's         00742000
+      * RL-COLUMN-LINE/RL-DETAIL-LINE already do) so labels sit directly  00743000
+      * over their columns, and so both 01-levels total REPORT-REC's      00744000
+      * 133 bytes exactly instead of overrunning/falling short of it.     00745000
+       01 RL-COLUMN-LINE.                                               00750000
+          03 RL-C-CTRL               PIC X     VALUE SPACE.             00760000
+          03 FILLER                  PIC X(01) VALUE SPACE.             00770000
+          03 FILLER                  PIC X(10) VALUE 'ACCOUNT NO'.      00780000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00790000
+          03 FILLER                  PIC X(10) VALUE 'LAST TRANS'.      00800000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00810000
+          03 FILLER                  PIC X(12) VALUE 'CALCULATED'.      00820000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00830000
+          03 FILLER                  PIC X(12) VALUE 'STORED'.          00840000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00850000
+          03 FILLER                  PIC X(12) VALUE 'DIFFERENCE'.      00860000
+          03 FILLER                  PIC X(67) VALUE SPACES.            00870000
+                                                                        00880000
+       01 RL-MISMATCH-LINE.                                             00890000
+          03 RL-M-CTRL               PIC X     VALUE SPACE.             00900000
+          03 FILLER                  PIC X(01) VALUE SPACE.             00910000
+          03 RL-ACCT-NO              PIC Z(09)9.                        00920000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00930000
+          03 RL-TRANS-ID             PIC Z(09)9.                        00940000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00950000
+          03 RL-CALC-BALANCE         PIC -ZZZZZZZ9.99.                  00960000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00970000
+          03 RL-STORED-BALANCE       PIC -ZZZZZZZ9.99.                  00980000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00990000
+          03 RL-DIFFERENCE           PIC -ZZZZZZZ9.99.                  01000000
+          03 FILLER                  PIC X(67) VALUE SPACES.            01010000
+                                                                        01020000
+       01 RL-TOTALS-LINE.                                               01030000
+          03 RL-S-CTRL               PIC X     VALUE SPACE.             01040000
+          03 FILLER                  PIC X(20)                          01050000
+                              VALUE 'ACCOUNTS PROCESSED: '.             01060000
+          03 RL-S-ACCT-COUNT         PIC ZZZ,ZZ9.                       01070000
+          03 FILLER                  PIC X(03) VALUE SPACES.            01080000
+          03 FILLER                  PIC X(20)                          01090000
+                              VALUE 'ACCOUNTS MISMATCHED:'.             01100000
+          03 RL-S-MISMATCH-COUNT     PIC ZZZ,ZZ9.                       01110000
+          03 FILLER                  PIC X(75) VALUE SPACES.            01120000
+                                                                        01130000
+       PROCEDURE DIVISION.                                              01140000
+                                                                        01150000
+       MAINLINE SECTION.                                                01160000
+                                                                        01170000
+           PERFORM 1000-INITIALIZE.                                     01180000
+           PERFORM 2000-PROCESS-ROW UNTIL WS-EOF.                       01190000
+           IF NOT WS-FIRST-ROW THEN                                     01200000
+              PERFORM 2900-ACCOUNT-BREAK                                01210000
+           END-IF.                                                      01220000
+           PERFORM 9000-TERMINATE.                                      01230000
+                                                                        01240000
+       MAINLINE-EXIT.                                                   01250000
+           EXIT.                                                        01260000
+                                                                        01270000
+       1000-INITIALIZE SECTION.                                         01280000
+                                                                        01290000
+           OPEN OUTPUT REPORT-FILE.                                     01300000
+                                                                        01310000
+           WRITE REPORT-REC FROM RL-TITLE-LINE.                         01320000
+           WRITE REPORT-REC FROM RL-COLUMN-LINE.                        01330000
+                                                                        01340000
+           PERFORM 1100-OPEN-CURSOR.                                    01350000
+                                                                        01360000
+           IF WS-EOF THEN                                               01370000
+              CONTINUE                                                  01380000
+           ELSE                                                         01390000
+              PERFORM 1200-FETCH-ROW                                    01400000
+           END-IF.                                                      01410000
+                                                                        01420000
+       1000-INITIALIZE-EXIT.                                            01430000
+           EXIT.                                                        01440000
+                                                                        01450000
+       1100-OPEN-CURSOR SECTION.                                        01460000
+                                                                        01470000
+           EXEC SQL                                                     01480000
+             DECLARE RECON-CURSOR CURSOR FOR                            01490000
+             SELECT                                                     01500000
+                ACCOUNT_NO                                              01510000
+               ,TRANS_ID                                                01520000
+               ,TRANS_DATE                                              01530000
+               ,TRANS_REF                                               01540000
+               ,TRANS_AMOUNT                                            01550000
+               ,TRANS_TYPE                                              01560000
+               ,BALANCE                                                 01570000
+             FROM TRANSACTIONS                                          01580000
+             ORDER BY ACCOUNT_NO, TRANS_DATE, TRANS_ID                  01590000
+           END-EXEC.                                                    01600000
+                                                                        01610000
+           EXEC SQL                                                     01620000
+             OPEN RECON-CURSOR                                          01630000
+           END-EXEC.                                                    01640000
+                                                                        01650000
+           DISPLAY 'Recon Cursor Opened:' SQLCODE.                      01660000
+                                                                        01670000
+           IF SQLCODE NOT = ZERO THEN                                   01680000
+              DISPLAY 'TRANBREC - UNABLE TO OPEN RECON-CURSOR, '        01690000
+                      'SQLCODE=' SQLCODE                                01700000
+              SET WS-EOF TO TRUE                                        01710000
+              MOVE 16 TO RETURN-CODE                                    01720000
+           END-IF.                                                      01730000
+                                                                        01740000
+       1100-OPEN-CURSOR-EXIT.                                           01750000
+           EXIT.                                                        01760000
+                                                                        01770000
+       1200-FETCH-ROW SECTION.                                          01780000
+                                                                        01790000
+           EXEC SQL                                                     01800000
+             FETCH RECON-CURSOR                                         01810000
+             INTO :WS-HOST-ACCOUNT-NO                                   01820000
+                 ,:WS-HOST-TRANS-ID                                     01830000
+                 ,:WS-HOST-TRANS-DATE                                   01840000
+                 ,:WS-HOST-TRANS-REF                                    01850000
+                 ,:WS-HOST-TRANS-AMOUNT                                 01860000
+                 ,:WS-HOST-TRANS-TYPE                                   01870000
+                 ,:WS-HOST-BALANCE                                      01880000
+           END-EXEC.                                                    01890000
+                                                                        01900000
+           IF SQLCODE = ZERO THEN                                       01910000
+              CONTINUE                                                  01920000
+           ELSE                                                         01930000
+              IF SQLCODE = 100 THEN                                     01940000
+                 SET WS-EOF TO TRUE                                     01950000
+              ELSE                                                      01960000
+                 DISPLAY 'TRANBREC - FETCH ERROR, SQLCODE=' SQLCODE     01970000
+                 SET WS-EOF TO TRUE                                     01980000
+                 MOVE 16 TO RETURN-CODE                                 01990000
+              END-IF                                                    02000000
+           END-IF.                                                      02010000
+                                                                        02020000
+       1200-FETCH-ROW-EXIT.                                             02030000
+           EXIT.                                                        02040000
+                                                                        02050000
+       2000-PROCESS-ROW SECTION.                                        02060000
+                                                                        02070000
+           IF WS-FIRST-ROW THEN                                         02080000
+              MOVE WS-HOST-ACCOUNT-NO TO WS-PREV-ACCT-NO                02090000
+              MOVE 'N' TO WS-FIRST-ROW-FLAG                             02100000
+           ELSE                                                         02110000
+              IF WS-HOST-ACCOUNT-NO NOT = WS-PREV-ACCT-NO THEN          02120000
+                 PERFORM 2900-ACCOUNT-BREAK                             02130000
+                 MOVE WS-HOST-ACCOUNT-NO TO WS-PREV-ACCT-NO             02140000
+              END-IF                                                    02150000
+           END-IF.                                                      02160000
+                                                                        02170000
+           ADD WS-HOST-TRANS-AMOUNT TO WS-RUNNING-BALANCE.              02180000
+                                                                        02190000
+           IF WS-RUNNING-BALANCE NOT = WS-HOST-BALANCE                  02200000
+                 AND NOT WS-ACCT-HAS-MISMATCH THEN                      02210000
+              SET WS-ACCT-HAS-MISMATCH TO TRUE                          02220000
+              MOVE WS-HOST-TRANS-ID   TO WS-MISMATCH-TRANS-ID           02230000
+              MOVE WS-RUNNING-BALANCE TO WS-MISMATCH-CALC-BAL           02240000
+              MOVE WS-HOST-BALANCE    TO WS-MISMATCH-STORED-BAL         02250000
+              COMPUTE WS-MISMATCH-DIFF =                                02260000
+                      WS-RUNNING-BALANCE - WS-HOST-BALANCE              02270000
+           END-IF.                                                      02280000
+                                                                        02290000
+           PERFORM 1200-FETCH-ROW.                                      02300000
+                                                                        02310000
+       2000-PROCESS-ROW-EXIT.                                           02320000
+           EXIT.                                                        02330000
+                                                                        02340000
+       2900-ACCOUNT-BREAK SECTION.                                      02350000
+                                                                        02360000
+           ADD +1 TO WS-ACCT-COUNT.                                     02370000
+                                                                        02380000
+           IF WS-ACCT-HAS-MISMATCH THEN                                 02390000
+              ADD +1 TO WS-MISMATCH-COUNT                               02400000
+              MOVE WS-PREV-ACCT-NO       TO RL-ACCT-NO                  02410000
+              MOVE WS-MISMATCH-TRANS-ID  TO RL-TRANS-ID                 02420000
+              MOVE WS-MISMATCH-CALC-BAL  TO RL-CALC-BALANCE             02430000
+              MOVE WS-MISMATCH-STORED-BAL TO RL-STORED-BALANCE          02440000
+              MOVE WS-MISMATCH-DIFF      TO RL-DIFFERENCE               02450000
+              WRITE REPORT-REC FROM RL-MISMATCH-LINE                    02460000
+           END-IF.                                                      02470000
+                                                                        02480000
+           MOVE ZERO TO WS-RUNNING-BALANCE                              02490000
+                        WS-MISMATCH-TRANS-ID                            02500000
+                        WS-MISMATCH-CALC-BAL                            02510000
+                        WS-MISMATCH-STORED-BAL                          02520000
+                        WS-MISMATCH-DIFF.                               02530000
+           MOVE 'N'  TO WS-MISMATCH-FLAG.                               02540000
+                                                                        02550000
+       2900-ACCOUNT-BREAK-EXIT.                                         02560000
+           EXIT.                                                        02570000
+                                                                        02580000
+       9000-TERMINATE SECTION.                                          02590000
+                                                                        02600000
+           EXEC SQL                                                     02610000
+             CLOSE RECON-CURSOR                                         02620000
+           END-EXEC.                                                    02630000
+                                                                        02640000
+           MOVE WS-ACCT-COUNT      TO RL-S-ACCT-COUNT.                  02650000
+           MOVE WS-MISMATCH-COUNT  TO RL-S-MISMATCH-COUNT.              02660000
+           WRITE REPORT-REC FROM RL-TOTALS-LINE.                        02670000
+                                                                        02680000
+           CLOSE REPORT-FILE.                                           02690000
+           DISPLAY 'TRANBREC COMPLETE - ACCOUNTS: ' WS-ACCT-COUNT       02700000
+                   ' MISMATCHED: ' WS-MISMATCH-COUNT.                   02710000
+           STOP RUN.                                                    02720000
+                                                                        02730000
+       9000-TERMINATE-EXIT.                                             02740000
+           EXIT.                                                        02750000
