@@ -0,0 +1,94 @@
+      ******************************************************************
+      *    TRANHMAP  -  SYMBOLIC MAP FOR TRANHSET/TRANHMAP (BMS)
+      *    GENERATED FROM cobol/bms/TRANHMAP.bms - ACCOUNT ENTRY,
+      *    MESSAGE LINE AND UP TO 10 LINES OF TRANSACTION HISTORY.
+      ******************************************************************
+       01  TRANHMAPI.
+           02 FILLER                  PIC X(12).
+           02 ACCTNOL    COMP PIC S9(4).
+           02 ACCTNOF    PICTURE X.
+           02 FILLER REDEFINES ACCTNOF.
+              03 ACCTNOA   PICTURE X.
+           02 ACCTNOI    PIC X(15).
+           02 MSGTXTL    COMP PIC S9(4).
+           02 MSGTXTF    PICTURE X.
+           02 FILLER REDEFINES MSGTXTF.
+              03 MSGTXTA   PICTURE X.
+           02 MSGTXTI    PIC X(79).
+           02 LINE01L    COMP PIC S9(4).
+           02 LINE01F    PICTURE X.
+           02 FILLER REDEFINES LINE01F.
+              03 LINE01A   PICTURE X.
+           02 LINE01I    PIC X(76).
+           02 LINE02L    COMP PIC S9(4).
+           02 LINE02F    PICTURE X.
+           02 FILLER REDEFINES LINE02F.
+              03 LINE02A   PICTURE X.
+           02 LINE02I    PIC X(76).
+           02 LINE03L    COMP PIC S9(4).
+           02 LINE03F    PICTURE X.
+           02 FILLER REDEFINES LINE03F.
+              03 LINE03A   PICTURE X.
+           02 LINE03I    PIC X(76).
+           02 LINE04L    COMP PIC S9(4).
+           02 LINE04F    PICTURE X.
+           02 FILLER REDEFINES LINE04F.
+              03 LINE04A   PICTURE X.
+           02 LINE04I    PIC X(76).
+           02 LINE05L    COMP PIC S9(4).
+           02 LINE05F    PICTURE X.
+           02 FILLER REDEFINES LINE05F.
+              03 LINE05A   PICTURE X.
+           02 LINE05I    PIC X(76).
+           02 LINE06L    COMP PIC S9(4).
+           02 LINE06F    PICTURE X.
+           02 FILLER REDEFINES LINE06F.
+              03 LINE06A   PICTURE X.
+           02 LINE06I    PIC X(76).
+           02 LINE07L    COMP PIC S9(4).
+           02 LINE07F    PICTURE X.
+           02 FILLER REDEFINES LINE07F.
+              03 LINE07A   PICTURE X.
+           02 LINE07I    PIC X(76).
+           02 LINE08L    COMP PIC S9(4).
+           02 LINE08F    PICTURE X.
+           02 FILLER REDEFINES LINE08F.
+              03 LINE08A   PICTURE X.
+           02 LINE08I    PIC X(76).
+           02 LINE09L    COMP PIC S9(4).
+           02 LINE09F    PICTURE X.
+           02 FILLER REDEFINES LINE09F.
+              03 LINE09A   PICTURE X.
+           02 LINE09I    PIC X(76).
+           02 LINE10L    COMP PIC S9(4).
+           02 LINE10F    PICTURE X.
+           02 FILLER REDEFINES LINE10F.
+              03 LINE10A   PICTURE X.
+           02 LINE10I    PIC X(76).
+
+       01  TRANHMAPO REDEFINES TRANHMAPI.
+           02 FILLER                  PIC X(12).
+           02 FILLER                  PIC X(3).
+           02 ACCTNOO    PIC X(15).
+           02 FILLER                  PIC X(3).
+           02 MSGTXTO    PIC X(79).
+           02 FILLER                  PIC X(3).
+           02 LINE01O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE02O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE03O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE04O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE05O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE06O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE07O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE08O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE09O    PIC X(76).
+           02 FILLER                  PIC X(3).
+           02 LINE10O    PIC X(76).
