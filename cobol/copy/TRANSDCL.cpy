@@ -0,0 +1,24 @@
+      ******************************************************************
+      * TRANSDCL  -  DCLGEN TABLE DECLARATION FOR TABLE
+      * TRANSACTIONS
+      ******************************************************************
+           EXEC SQL DECLARE TRANSACTIONS TABLE
+           ( ACCOUNT_NO                     DECIMAL(9, 0) NOT NULL,
+             TRANS_ID                       DECIMAL(9, 0) NOT NULL,
+             TRANS_DATE                     CHAR(10) NOT NULL,
+             TRANS_REF                      CHAR(20) NOT NULL,
+             TRANS_AMOUNT                   DECIMAL(10, 2) NOT NULL,
+             TRANS_TYPE                     CHAR(2) NOT NULL,
+             BALANCE                        DECIMAL(10, 2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TRANSACTIONS
+      ******************************************************************
+       01 DCLTRANSACTIONS.
+           10 ACCOUNT_NO              PIC S9(9) USAGE COMP.
+           10 TRANS_ID                PIC S9(9) USAGE COMP.
+           10 TRANS_DATE              PIC X(10).
+           10 TRANS_REF               PIC X(20).
+           10 TRANS_AMOUNT            PIC S9(8)V9(2) USAGE COMP-3.
+           10 TRANS_TYPE              PIC X(02).
+           10 BALANCE                 PIC S9(8)V9(2) USAGE COMP-3.
