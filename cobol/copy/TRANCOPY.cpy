@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    TRANCOPY   -   TRANHIST  D F H C O M M A R E A  LAYOUT
+      *    Commarea exchanged between TRANHIST and the program that
+      *    invokes it (menu/online driver or batch driver).  Fields
+      *    prefixed TR- travel on the commarea itself.
+      ******************************************************************
+          03 TR-ACCT-NO                PIC 9(15).
+          03 TR-START-TRANS-ID         PIC 9(15).
+          03 TR-TRANS-TYPE-FLT         PIC X(02).
+          03 TR-DATE-FROM              PIC X(10).
+          03 TR-DATE-TO                PIC X(10).
+          03 TR-RETURN-CODE            PIC X(02).
+             88 TR-RC-OK               VALUE '00'.
+             88 TR-RC-NO-DATA          VALUE '04'.
+             88 TR-RC-SQL-ERROR        VALUE '08'.
+          03 TR-SQLCODE                PIC S9(4) USAGE COMP.
+          03 TR-ROW-COUNT              PIC 9(02).
+          03 TR-MORE-DATA              PIC X(01).
+             88 TR-MORE-YES            VALUE 'Y'.
+             88 TR-MORE-NO             VALUE 'N'.
+          03 TR-LAST-TRANS-ID          PIC 9(15).
+          03 TR-TRANS-ITEM OCCURS 10 TIMES.
+             05 TR-TRANS-ID            PIC X(15).
+             05 TR-TRANS-DATE          PIC X(10).
+             05 TR-TRANS-REF           PIC X(20).
+             05 TR-TRANS-AMOUNT        PIC X(12).
+             05 TR-TRANS-TYPE          PIC X(2).
+             05 TR-BALANCE             PIC X(12).
