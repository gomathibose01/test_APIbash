@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    TRANCPLK   -   TRANQURY  L I N K A G E   L A Y O U T S
+      *    LK-REQ  / LK-RES are the request and response parameters
+      *    passed to TRANQURY by any caller (TRANHIST, TRANHBAT, ...).
+      ******************************************************************
+       01 LK-REQ.
+          03 LK-ACCT-NO                PIC 9(15).
+          03 LK-START-TRANS-ID         PIC 9(15).
+          03 LK-TRANS-TYPE-FLT         PIC X(02).
+          03 LK-DATE-FROM              PIC X(10).
+          03 LK-DATE-TO                PIC X(10).
+
+       01 LK-RES.
+          03 LK-RETURN-CODE            PIC X(02).
+             88 LK-RC-OK               VALUE '00'.
+             88 LK-RC-NO-DATA          VALUE '04'.
+             88 LK-RC-SQL-ERROR        VALUE '08'.
+          03 LK-SQLCODE                PIC S9(4) USAGE COMP.
+          03 LK-ROW-COUNT              PIC 9(02).
+          03 LK-MORE-DATA              PIC X(01).
+             88 LK-MORE-YES            VALUE 'Y'.
+             88 LK-MORE-NO             VALUE 'N'.
+          03 LK-LAST-TRANS-ID          PIC 9(15).
+          03 LK-TRANS-ITEM OCCURS 10 TIMES.
+             05 LK-TRANS-ID            PIC X(15).
+             05 LK-TRANS-DATE          PIC X(10).
+             05 LK-TRANS-REF           PIC X(20).
+             05 LK-TRANS-AMOUNT        PIC X(12).
+             05 LK-TRANS-TYPE          PIC X(2).
+             05 LK-BALANCE             PIC X(12).
