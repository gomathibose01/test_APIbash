@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    TRANOCA   -   TRANHONL  D F H C O M M A R E A  LAYOUT
+      *    Pseudo-conversational state TRANHONL carries on its own
+      *    commarea between screen turns - the account and filters
+      *    currently on display, the continuation position TRANHIST
+      *    left off at, and a small stack of prior start positions so
+      *    PF7 can page backward through screens already shown.
+      ******************************************************************
+          03 OC-ACCT-NO                PIC 9(15).
+          03 OC-TRANS-TYPE-FLT         PIC X(02).
+          03 OC-DATE-FROM              PIC X(10).
+          03 OC-DATE-TO                PIC X(10).
+          03 OC-CURRENT-START          PIC 9(15).
+          03 OC-LAST-TRANS-ID          PIC 9(15).
+          03 OC-MORE-DATA              PIC X(01).
+             88 OC-MORE-YES            VALUE 'Y'.
+             88 OC-MORE-NO             VALUE 'N'.
+          03 OC-STACK-TOP              PIC 9(02) USAGE COMP.
+          03 OC-STACK OCCURS 20 TIMES  PIC 9(15).
