@@ -0,0 +1,22 @@
+//TRANBREC JOB (ACCTG),'BALANCE RECONCILIATION',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* TRANBREC - NIGHTLY BALANCE RECONCILIATION REPORT               *
+//*                                                                *
+//* WALKS TRANSACTIONS FOR EVERY ACCOUNT IN TRANS_DATE ORDER,      *
+//* RE-TOTALS TRANS_AMOUNT AND COMPARES IT AGAINST THE STORED      *
+//* BALANCE COLUMN, AND PRINTS EVERY ACCOUNT WHERE THEY DISAGREE   *
+//* TO RECONRPT FOR THE RECONCILIATION TEAM TO FOLLOW UP.          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//DBRMLIB  DD   DSN=PROD.TRAN.DBRMLIB,DISP=SHR
+//RECONRPT DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(TRANBREC) PLAN(TRANPLAN) LIB('PROD.TRAN.LOADLIB')
+  END
+/*
