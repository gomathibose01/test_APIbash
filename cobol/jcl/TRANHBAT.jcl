@@ -0,0 +1,22 @@
+//TRANHBAT JOB (ACCTG),'TRAN HISTORY BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* TRANHBAT - OVERNIGHT TRANSACTION HISTORY REPORT               *
+//*                                                                *
+//* READS ACCTIN (ONE ACCOUNT NUMBER PER RECORD), DRIVES TRANQURY  *
+//* ONCE PER ACCOUNT THE SAME WAY TRANHIST DOES ONLINE, AND PRINTS *
+//* A STATEMENT-STYLE TRANSACTION HISTORY REPORT TO TRANRPT.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//DBRMLIB  DD   DSN=PROD.TRAN.DBRMLIB,DISP=SHR
+//ACCTIN   DD   DSN=PROD.TRAN.ACCTIN,DISP=SHR
+//TRANRPT  DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(TRANHBAT) PLAN(TRANPLAN) LIB('PROD.TRAN.LOADLIB')
+  END
+/*
