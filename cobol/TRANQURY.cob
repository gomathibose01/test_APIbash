@@ -1,224 +1,319 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRANQURY.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * Working variables
-       01 WS-FLAG                   PIC X(01).
-          88 WS-BTCH                VALUE "B".
-          88 WS-CICS                VALUE "C".
-
-       01 WS-REQ.
-          03 WS-ACCT-NO             PIC 9(15).
-
-       01 WS-RES.
-          03 WS-TRANS-ITEM OCCURS 10 TIMES.
-             05 WS-TRANS-ID          PIC X(15).
-             05 WS-TRANS-DATE        PIC X(10).
-             05 WS-TRANS-REF         PIC X(20).
-      *      05 WS-TRANS-AMOUNT      PIC X(11).
-             05 WS-TRANS-AMOUNT      PIC Z(08).99.
-             05 WS-TRANS-TYPE        PIC X(2).
-      *      05 WS-BALANCE           PIC X(11).
-             05 WS-BALANCE           PIC Z(08).99.
-
-
-       01 GET-TRANS-CURSOR            PIC X(128).
-       01 WS-J                        PIC S9(4) COMP VALUE ZERO.
-
-       01 WS-HOST-IP.
-           03 WS-HOST-ACCT-NO        PIC S9(9) USAGE COMP.
-
-       01 WS-HOST-TABLE.
-           03 WS-HOST-TRANS-ID       PIC S9(9) USAGE COMP
-                                     OCCURS 10 TIMES.
-           03 WS-HOST-TRANS-DATE     PIC X(10)
-                                     OCCURS 10 TIMES.
-           03 WS-HOST-TRANS-REF      PIC X(20)
-                                     OCCURS 10 TIMES.
-           03 WS-HOST-TRANS-AMOUNT   PIC S9(8)V9(2) USAGE COMP-3
-                                     OCCURS 10 TIMES.
-           03 WS-HOST-TRANS-TYPE     PIC X(02)
-                                     OCCURS 10 TIMES.
-           03 WS-HOST-BALANCE        PIC S9(8)V9(2) USAGE COMP-3
-                                     OCCURS 10 TIMES.
-
-           EXEC SQL
-             INCLUDE SQLCA
-           END-EXEC.
-
-           EXEC SQL
-             INCLUDE TRANSDCL
-           END-EXEC.
-
-      ******************************************************************
-      *    L I N K A G E   S E C T I O N
-      ******************************************************************
-       LINKAGE SECTION.
-
-      *01 LK-PTR1           USAGE IS POINTER.
-      *01 LK-PTR2           USAGE IS POINTER.
-
-      *01 DFHEIBLK          PIC X(01).
-       01 DFHCOMMAREA        PIC X(01).
-
-       COPY TRANCPLK.
-
-      ******************************************************************
-      *    P R O C E D U R E S
-      ******************************************************************
-      *PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA LK-REQ LK-RES.
-       PROCEDURE DIVISION USING DFHCOMMAREA LK-REQ LK-RES.
-
-       MAINLINE SECTION.
-
-           PERFORM 1000-INITIALIZE-VARS.
-           PERFORM 2000-GET-TRAN-HISTORY.
-           PERFORM 3000-RETURN-TO-CALLER.
-
-       MAINLINE-EXIT.
-           EXIT.
-
-       1000-INITIALIZE-VARS SECTION.
-
-           INITIALIZE WS-HOST-ACCT-NO.
-
-           IF DFHCOMMAREA = 0 THEN
-              DISPLAY 'LK-ACCT-NO: ' LK-ACCT-NO
-              SET WS-CICS TO TRUE
-           ELSE
-              SET WS-BTCH TO TRUE
-           END-IF.
-
-           IF WS-CICS THEN
-              MOVE LK-ACCT-NO TO WS-ACCT-NO
-           ELSE
-              ACCEPT WS-ACCT-NO
-              DISPLAY 'WS-ACCOUNT-NO: ' WS-ACCT-NO
-           END-IF.
-
-           MOVE WS-ACCT-NO TO WS-HOST-ACCT-NO.
-           DISPLAY 'WS-HOST-ACCOUNT-NO: ' WS-HOST-ACCT-NO.
-
-       1000-INITIALIZE-VARS-EXIT.
-           EXIT.
-
-       2000-GET-TRAN-HISTORY SECTION.
-
-           PERFORM 2100-DECLARE-CURSOR.
-
-           PERFORM 2200-OPEN-CURSOR.
-
-           PERFORM 2300-FETCH-CURSOR.
-
-           PERFORM 2400-CLOSE-CURSOR.
-
-       2000-GET-TRAN-HISTORY-EXIT.
-           EXIT.
-
-       2100-DECLARE-CURSOR SECTION.
-
-           EXEC SQL
-             DECLARE GET-TRANS-CURSOR CURSOR WITH
-             ROWSET POSITIONING FOR
-             SELECT
-                TRANS_ID
-               ,TRANS_DATE
-               ,TRANS_REF
-               ,TRANS_AMOUNT
-               ,TRANS_TYPE
-               ,BALANCE
-             FROM TRANSACTIONS
-             WHERE ACCOUNT_NO = :WS-HOST-ACCT-NO
-           END-EXEC.
-
-           DISPLAY 'Cursor Declared:' SQLCODE.
-
-       2100-DECLARE-CURSOR-EXIT.
-           EXIT.
-
-       2200-OPEN-CURSOR SECTION.
-
-           EXEC SQL
-             OPEN GET-TRANS-CURSOR
-           END-EXEC.
-
-      *    DISPLAY 'Cursor Opened:' SQLCODE.
-
-       2200-OPEN-CURSOR-EXIT.
-           EXIT.
-
-       2300-FETCH-CURSOR SECTION.
-
-           EXEC SQL
-             FETCH NEXT ROWSET FROM GET-TRANS-CURSOR FOR 10 ROWS
-             INTO :WS-HOST-TRANS-ID
-                 ,:WS-HOST-TRANS-DATE
-                 ,:WS-HOST-TRANS-REF
-                 ,:WS-HOST-TRANS-AMOUNT
-                 ,:WS-HOST-TRANS-TYPE
-                 ,:WS-HOST-BALANCE
-           END-EXEC.
-
-           DISPLAY 'No.of rows fetched' SQLERRD(3)
-
-      *    Move host values to work area..
-           PERFORM SQLERRD(3) TIMES
-              ADD +1 TO WS-J
-              MOVE WS-HOST-TRANS-ID(WS-J)     TO WS-TRANS-ID(WS-J)
-              MOVE WS-HOST-TRANS-DATE(WS-J)   TO WS-TRANS-DATE(WS-J)
-              MOVE WS-HOST-TRANS-REF(WS-J)    TO WS-TRANS-REF(WS-J)
-              MOVE WS-HOST-TRANS-AMOUNT(WS-J)
-                                              TO WS-TRANS-AMOUNT(WS-J)
-              MOVE WS-HOST-TRANS-TYPE(WS-J)   TO WS-TRANS-TYPE(WS-J)
-      * The below line should be uncommented when moving to prod.....
-              MOVE WS-HOST-BALANCE(WS-J)      TO WS-BALANCE(WS-J)
-      * The below line should be commented out when moving to prod....
-      *       MOVE WS-BALANCE(WS-J)           TO WS-BALANCE(WS-J)
-              DISPLAY 'Copied-WS:'  WS-TRANS-ITEM(WS-J)
-           END-PERFORM.
-
-
-           IF WS-CICS THEN
-              MOVE 0 TO WS-J
-
-      *    Move work variable to link area..
-              PERFORM SQLERRD(3) TIMES
-                 ADD +1 TO WS-J
-                 MOVE WS-TRANS-ID(WS-J)     TO LK-TRANS-ID(WS-J)
-                 MOVE WS-TRANS-DATE(WS-J)   TO LK-TRANS-DATE(WS-J)
-                 MOVE WS-TRANS-REF(WS-J)    TO LK-TRANS-REF(WS-J)
-                 MOVE WS-TRANS-AMOUNT(WS-J)
-                                         TO LK-TRANS-AMOUNT(WS-J)
-                 MOVE WS-TRANS-TYPE(WS-J)   TO LK-TRANS-TYPE(WS-J)
-                 MOVE WS-BALANCE(WS-J)      TO LK-BALANCE(WS-J)
-      *          DISPLAY 'Copied-LK:'  LK-TRANS-ITEM(WS-J)
-               END-PERFORM
-
-           END-IF.
-
-       2300-FETCH-CURSOR-EXIT.
-           EXIT.
-
-       2400-CLOSE-CURSOR SECTION.
-
-           EXEC SQL
-             CLOSE GET-TRANS-CURSOR
-           END-EXEC.
-
-      *    DISPLAY 'Cursor Closed:' SQLCODE.
-
-       2400-CLOSE-CURSOR-EXIT.
-           EXIT.
-
-       3000-RETURN-TO-CALLER SECTION.
-
-      *     IF WS-CICS THEN
-      *        GOBACK
-      *     ELSE
-      *        STOP RUN
-      *     END-IF.
-            GOBACK.
-       3000-RETURN-TO-CALLER-EXIT.
-           EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANQURY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Working variables
+       01 WS-FLAG                   PIC X(01).
+          88 WS-BTCH                VALUE "B".
+          88 WS-CICS                VALUE "C".
+
+       01 WS-REQ.
+          03 WS-ACCT-NO             PIC 9(15).
+          03 WS-START-TRANS-ID      PIC 9(15).
+          03 WS-TRANS-TYPE-FLT      PIC X(02).
+          03 WS-DATE-FROM           PIC X(10).
+          03 WS-DATE-TO             PIC X(10).
+
+       01 WS-RES.
+          03 WS-RETURN-CODE         PIC X(02).
+             88 WS-RC-OK            VALUE '00'.
+             88 WS-RC-NO-DATA       VALUE '04'.
+             88 WS-RC-SQL-ERROR     VALUE '08'.
+          03 WS-SQLCODE             PIC S9(4) USAGE COMP.
+          03 WS-ROW-COUNT           PIC 9(02).
+          03 WS-MORE-DATA           PIC X(01).
+             88 WS-MORE-YES         VALUE 'Y'.
+             88 WS-MORE-NO          VALUE 'N'.
+          03 WS-LAST-TRANS-ID       PIC 9(15).
+          03 WS-TRANS-ITEM OCCURS 10 TIMES.
+             05 WS-TRANS-ID          PIC X(15).
+             05 WS-TRANS-DATE        PIC X(10).
+             05 WS-TRANS-REF         PIC X(20).
+      *      05 WS-TRANS-AMOUNT      PIC X(11).
+             05 WS-TRANS-AMOUNT      PIC -ZZZZZZZ9.99.
+             05 WS-TRANS-TYPE        PIC X(2).
+      *      05 WS-BALANCE           PIC X(11).
+             05 WS-BALANCE           PIC -ZZZZZZZ9.99.
+
+
+       01 GET-TRANS-CURSOR            PIC X(128).
+       01 WS-J                        PIC S9(4) COMP VALUE ZERO.
+
+       01 WS-HOST-IP.
+           03 WS-HOST-ACCT-NO        PIC S9(9) USAGE COMP.
+           03 WS-HOST-START-ID       PIC S9(9) USAGE COMP.
+           03 WS-HOST-TYPE-FLT       PIC X(02).
+           03 WS-HOST-DATE-FROM      PIC X(10).
+           03 WS-HOST-DATE-TO        PIC X(10).
+
+       01 WS-HOST-OP.
+           03 WS-HOST-LAST-ID        PIC S9(9) USAGE COMP.
+
+       01 WS-HOST-TABLE.
+           03 WS-HOST-TRANS-ID       PIC S9(9) USAGE COMP
+                                     OCCURS 10 TIMES.
+           03 WS-HOST-TRANS-DATE     PIC X(10)
+                                     OCCURS 10 TIMES.
+           03 WS-HOST-TRANS-REF      PIC X(20)
+                                     OCCURS 10 TIMES.
+           03 WS-HOST-TRANS-AMOUNT   PIC S9(8)V9(2) USAGE COMP-3
+                                     OCCURS 10 TIMES.
+           03 WS-HOST-TRANS-TYPE     PIC X(02)
+                                     OCCURS 10 TIMES.
+           03 WS-HOST-BALANCE        PIC S9(8)V9(2) USAGE COMP-3
+                                     OCCURS 10 TIMES.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TRANSDCL
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *01 LK-PTR1           USAGE IS POINTER.
+      *01 LK-PTR2           USAGE IS POINTER.
+
+      *01 DFHEIBLK          PIC X(01).
+       01 DFHCOMMAREA        PIC X(01).
+
+       COPY TRANCPLK.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+      *PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA LK-REQ LK-RES.
+       PROCEDURE DIVISION USING DFHCOMMAREA LK-REQ LK-RES.
+
+       MAINLINE SECTION.
+
+           PERFORM 1000-INITIALIZE-VARS.
+           PERFORM 2000-GET-TRAN-HISTORY.
+           PERFORM 3000-RETURN-TO-CALLER.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE-VARS SECTION.
+
+           INITIALIZE WS-HOST-IP
+                      WS-HOST-OP
+                      WS-RES.
+
+           IF DFHCOMMAREA = 0 THEN
+              DISPLAY 'LK-ACCT-NO: ' LK-ACCT-NO
+              SET WS-CICS TO TRUE
+           ELSE
+              SET WS-BTCH TO TRUE
+           END-IF.
+
+           IF WS-CICS THEN
+              MOVE LK-ACCT-NO        TO WS-ACCT-NO
+              MOVE LK-START-TRANS-ID TO WS-START-TRANS-ID
+              MOVE LK-TRANS-TYPE-FLT TO WS-TRANS-TYPE-FLT
+              MOVE LK-DATE-FROM      TO WS-DATE-FROM
+              MOVE LK-DATE-TO        TO WS-DATE-TO
+           ELSE
+              ACCEPT WS-ACCT-NO
+              DISPLAY 'WS-ACCOUNT-NO: ' WS-ACCT-NO
+              MOVE ZERO   TO WS-START-TRANS-ID
+              MOVE SPACES TO WS-TRANS-TYPE-FLT
+                              WS-DATE-FROM
+                              WS-DATE-TO
+           END-IF.
+
+           MOVE WS-ACCT-NO        TO WS-HOST-ACCT-NO.
+           MOVE WS-START-TRANS-ID TO WS-HOST-START-ID.
+           MOVE WS-TRANS-TYPE-FLT TO WS-HOST-TYPE-FLT.
+           MOVE WS-DATE-FROM      TO WS-HOST-DATE-FROM.
+           MOVE WS-DATE-TO        TO WS-HOST-DATE-TO.
+           DISPLAY 'WS-HOST-ACCOUNT-NO: ' WS-HOST-ACCT-NO.
+
+       1000-INITIALIZE-VARS-EXIT.
+           EXIT.
+
+       2000-GET-TRAN-HISTORY SECTION.
+
+           PERFORM 2100-DECLARE-CURSOR.
+
+           PERFORM 2200-OPEN-CURSOR.
+
+           IF WS-RC-OK THEN
+              PERFORM 2300-FETCH-CURSOR
+           END-IF.
+
+           PERFORM 2400-CLOSE-CURSOR.
+
+           PERFORM 2500-BUILD-RESPONSE.
+
+       2000-GET-TRAN-HISTORY-EXIT.
+           EXIT.
+
+       2100-DECLARE-CURSOR SECTION.
+
+      *    Continuation, transaction-type and date-range filters are
+      *    passed as host variables rather than built into dynamic SQL -
+      *    a filter is applied only when its host variable is non-blank
+      *    / non-zero, so a single static cursor serves the unfiltered,
+      *    filtered and "continue from last screen" cases alike.
+           EXEC SQL
+             DECLARE GET-TRANS-CURSOR CURSOR WITH
+             ROWSET POSITIONING FOR
+             SELECT
+                TRANS_ID
+               ,TRANS_DATE
+               ,TRANS_REF
+               ,TRANS_AMOUNT
+               ,TRANS_TYPE
+               ,BALANCE
+             FROM TRANSACTIONS
+             WHERE ACCOUNT_NO = :WS-HOST-ACCT-NO
+               AND TRANS_ID > :WS-HOST-START-ID
+               AND (:WS-HOST-TYPE-FLT = ' '
+                    OR TRANS_TYPE = :WS-HOST-TYPE-FLT)
+               AND (:WS-HOST-DATE-FROM = ' '
+                    OR TRANS_DATE >= :WS-HOST-DATE-FROM)
+               AND (:WS-HOST-DATE-TO = ' '
+                    OR TRANS_DATE <= :WS-HOST-DATE-TO)
+             ORDER BY TRANS_ID
+           END-EXEC.
+
+           DISPLAY 'Cursor Declared:' SQLCODE.
+
+       2100-DECLARE-CURSOR-EXIT.
+           EXIT.
+
+       2200-OPEN-CURSOR SECTION.
+
+           EXEC SQL
+             OPEN GET-TRANS-CURSOR
+           END-EXEC.
+
+           DISPLAY 'Cursor Opened:' SQLCODE.
+
+           IF SQLCODE = ZERO THEN
+              SET WS-RC-OK TO TRUE
+           ELSE
+              SET WS-RC-SQL-ERROR TO TRUE
+              MOVE SQLCODE TO WS-SQLCODE
+           END-IF.
+
+       2200-OPEN-CURSOR-EXIT.
+           EXIT.
+
+       2300-FETCH-CURSOR SECTION.
+
+           EXEC SQL
+             FETCH NEXT ROWSET FROM GET-TRANS-CURSOR FOR 10 ROWS
+             INTO :WS-HOST-TRANS-ID
+                 ,:WS-HOST-TRANS-DATE
+                 ,:WS-HOST-TRANS-REF
+                 ,:WS-HOST-TRANS-AMOUNT
+                 ,:WS-HOST-TRANS-TYPE
+                 ,:WS-HOST-BALANCE
+           END-EXEC.
+
+           DISPLAY 'No.of rows fetched' SQLERRD(3)
+
+           IF SQLCODE < ZERO THEN
+              SET WS-RC-SQL-ERROR TO TRUE
+              MOVE SQLCODE TO WS-SQLCODE
+           ELSE
+              IF SQLCODE = 100 THEN
+                 SET WS-RC-NO-DATA TO TRUE
+              ELSE
+                 SET WS-RC-OK TO TRUE
+              END-IF
+              MOVE SQLERRD(3) TO WS-ROW-COUNT
+              IF WS-ROW-COUNT = 10 THEN
+                 SET WS-MORE-YES TO TRUE
+              ELSE
+                 SET WS-MORE-NO TO TRUE
+              END-IF
+
+              MOVE 0 TO WS-J
+      *       Move host values to work area..
+              PERFORM SQLERRD(3) TIMES
+                 ADD +1 TO WS-J
+                 MOVE WS-HOST-TRANS-ID(WS-J)     TO WS-TRANS-ID(WS-J)
+                 MOVE WS-HOST-TRANS-DATE(WS-J)   TO WS-TRANS-DATE(WS-J)
+                 MOVE WS-HOST-TRANS-REF(WS-J)    TO WS-TRANS-REF(WS-J)
+                 MOVE WS-HOST-TRANS-AMOUNT(WS-J)
+                                              TO WS-TRANS-AMOUNT(WS-J)
+                 MOVE WS-HOST-TRANS-TYPE(WS-J)   TO WS-TRANS-TYPE(WS-J)
+      * The below line should be uncommented when moving to prod.....
+                 MOVE WS-HOST-BALANCE(WS-J)      TO WS-BALANCE(WS-J)
+      * The below line should be commented out when moving to prod....
+      *          MOVE WS-BALANCE(WS-J)           TO WS-BALANCE(WS-J)
+                 DISPLAY 'Copied-WS:'  WS-TRANS-ITEM(WS-J)
+              END-PERFORM
+
+              IF WS-ROW-COUNT > 0 THEN
+                 MOVE WS-HOST-TRANS-ID(WS-ROW-COUNT) TO WS-HOST-LAST-ID
+                 MOVE WS-HOST-LAST-ID TO WS-LAST-TRANS-ID
+              END-IF
+           END-IF.
+
+       2300-FETCH-CURSOR-EXIT.
+           EXIT.
+
+       2400-CLOSE-CURSOR SECTION.
+
+           EXEC SQL
+             CLOSE GET-TRANS-CURSOR
+           END-EXEC.
+
+           DISPLAY 'Cursor Closed:' SQLCODE.
+
+           IF SQLCODE NOT = ZERO AND NOT WS-RC-SQL-ERROR THEN
+              SET WS-RC-SQL-ERROR TO TRUE
+              MOVE SQLCODE TO WS-SQLCODE
+           END-IF.
+
+       2400-CLOSE-CURSOR-EXIT.
+           EXIT.
+
+       2500-BUILD-RESPONSE SECTION.
+
+           IF WS-CICS THEN
+              MOVE WS-RETURN-CODE   TO LK-RETURN-CODE
+              MOVE WS-SQLCODE       TO LK-SQLCODE
+              MOVE WS-ROW-COUNT     TO LK-ROW-COUNT
+              MOVE WS-MORE-DATA     TO LK-MORE-DATA
+              MOVE WS-LAST-TRANS-ID TO LK-LAST-TRANS-ID
+
+              MOVE 0 TO WS-J
+      *       Move work variable to link area..
+              PERFORM WS-ROW-COUNT TIMES
+                 ADD +1 TO WS-J
+                 MOVE WS-TRANS-ID(WS-J)     TO LK-TRANS-ID(WS-J)
+                 MOVE WS-TRANS-DATE(WS-J)   TO LK-TRANS-DATE(WS-J)
+                 MOVE WS-TRANS-REF(WS-J)    TO LK-TRANS-REF(WS-J)
+                 MOVE WS-TRANS-AMOUNT(WS-J)
+                                         TO LK-TRANS-AMOUNT(WS-J)
+                 MOVE WS-TRANS-TYPE(WS-J)   TO LK-TRANS-TYPE(WS-J)
+                 MOVE WS-BALANCE(WS-J)      TO LK-BALANCE(WS-J)
+      *          DISPLAY 'Copied-LK:'  LK-TRANS-ITEM(WS-J)
+              END-PERFORM
+           END-IF.
+
+       2500-BUILD-RESPONSE-EXIT.
+           EXIT.
+
+       3000-RETURN-TO-CALLER SECTION.
+
+      *     IF WS-CICS THEN
+      *        GOBACK
+      *     ELSE
+      *        STOP RUN
+      *     END-IF.
+            GOBACK.
+       3000-RETURN-TO-CALLER-EXIT.
+           EXIT.
