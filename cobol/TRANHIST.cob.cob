@@ -27,96 +27,212 @@
            03 FILLER                   PIC X     VALUE SPACES.          00270000
            03 EM-DETAIL                PIC X(50) VALUE SPACES.          00280000
                                                                         00290000
-      * Working variables                                               00300000
-       01 WS-REQ.                                                       00310000
-         03 WS-ACCT-NO             PIC 9(15).                           00320000
-                                                                        00330000
-       01 WS-RES.                                                       00340000
-         03 WS-TRANS-ITEM OCCURS 10 TIMES.                              00350000
-           05 WS-TRANS-ID          PIC X(15).                           00360000
-           05 WS-TRANS-DATE        PIC X(10).                           00370000
-           05 WS-TRANS-REF         PIC X(20).                           00380000
-           05 WS-TRANS-AMOUNT      PIC X(11).                           00390000
-           05 WS-TRANS-TYPE        PIC X(2).                            00400000
-           05 WS-BALANCE           PIC X(11).                           00410000
-                                                                        00420000
-       01 WS-I                     PIC S9(4) COMP VALUE ZERO.           00430000
-       01 WS-TRNQRY                PIC X(08) VALUE 'TRANQURY'.          00440000
-                                                                        00450000
-      *01 WS-PTR1                  USAGE IS POINTER.                    00460000
-      *01 WS-PTR2                  USAGE IS POINTER.                    00470000
-                                                                        00480000
-      ******************************************************************00490000
-      *    L I N K A G E   S E C T I O N                                00500000
-      ******************************************************************00510000
-       LINKAGE SECTION.                                                 00520000
-       01 DFHCOMMAREA.                                                  00530000
-           COPY TRANCOPY.                                               00540000
-                                                                        00550000
-      ******************************************************************00560000
-      *    P R O C E D U R E S                                          00570000
-      ******************************************************************00580000
-       PROCEDURE DIVISION.                                              00590000
-                                                                        00600000
-       MAINLINE SECTION.                                                00610000
-                                                                        00620000
-           PERFORM 1000-INITIALIZE-VARS.                                00630000
-           PERFORM 2000-GET-TRAN-HISTORY.                               00640000
-           PERFORM 3000-RETURN-TO-CALLER.                               00650000
-                                                                        00660000
-       MAINLINE-EXIT.                                                   00670000
-           EXIT.                                                        00680000
-                                                                        00690000
-       1000-INITIALIZE-VARS SECTION.                                    00700000
-                                                                        00710000
-           INITIALIZE ERROR-MSG                                         00720000
-                      WS-REQ                                            00730000
-                      WS-RES.                                           00740000
-           MOVE EIBTRNID TO WS-TRANSID.                                 00750000
-           MOVE EIBTRMID TO WS-TERMID.                                  00760000
-           MOVE EIBTASKN TO WS-TASKNUM.                                 00770000
-                                                                        00780000
-      * If NO commarea received issue an ABEND                          00790000
-           IF EIBCALEN IS EQUAL TO ZERO THEN                            00800000
-      *        MOVE ' NO COMMAREA RECEIVED' TO EM-DETAIL                00810000
-      *        PERFORM WRITE-ERROR-MESSAGE                              00820000
-               EXEC CICS ABEND ABCODE('EXCA') NODUMP END-EXEC           00830000
-           ELSE                                                         00840000
-               MOVE DFHCOMMAREA(1:15) TO WS-ACCT-NO                     00850000
-               DISPLAY 'Input A/C no:' WS-ACCT-NO                       00860000
-           END-IF.                                                      00870000
-                                                                        00880000
-       1000-INITIALIZE-VARS-EXIT.                                       00890000
-           EXIT.                                                        00900000
-                                                                        00910000
-       2000-GET-TRAN-HISTORY SECTION.                                   00920000
-                                                                        00930000
-      *    CALL 'TRANQURY' USING WS-REQ WS-RES.                         00940000
-                                                                        00950000
-      *    CALL WS-TRNQRY USING WS-REQ WS-RES.                          00960000
-           CALL WS-TRNQRY USING DFHEIBLK DFHCOMMAREA WS-REQ WS-RES.     00970000
-                                                                        00980000
-           MOVE 0 TO WS-I.                                              00990000
-                                                                        01000000
-      *    Move work variable to comm area..                            01010000
-           PERFORM 10 TIMES                                             01020000
-              ADD +1 TO WS-I                                            01030000
-              MOVE WS-TRANS-ID(WS-I)     TO TR-TRANS-ID(WS-I)           01040000
-              MOVE WS-TRANS-DATE(WS-I)   TO TR-TRANS-DATE(WS-I)         01050000
-              MOVE WS-TRANS-REF(WS-I)    TO TR-TRANS-REF(WS-I)          01060000
-              MOVE WS-TRANS-AMOUNT(WS-I)                                01070000
-                                         TO TR-TRANS-AMOUNT(WS-I)       01080000
-              MOVE WS-TRANS-TYPE(WS-I)   TO TR-TRANS-TYPE(WS-I)         01090000
-              MOVE WS-BALANCE(WS-I)      TO TR-BALANCE(WS-I)            01100000
-      *       DISPLAY 'Copied-CA:'  TR-TRANS-ITEM(WS-I)                 01110000
-           END-PERFORM.                                                 01120000
+      * Error message assembly / current-time working fields            00300000
+       01 WS-ERR-REASON             PIC X(20) VALUE SPACES.             00310000
+       01 WS-ABSTIME                PIC S9(15) COMP-3.                  00320000
+       01 WS-CURR-DATE              PIC X(8).                           00330000
+       01 WS-CURR-TIME              PIC X(6).                           00340000
+                                                                        00350000
+      * Audit log record - one per TRANHIST inquiry (compliance trail)  00360000
+       01 AUDIT-REC.                                                    00370000
+           03 AU-DATE                  PIC X(8).                        00380000
+           03 FILLER                   PIC X     VALUE SPACE.           00390000
+           03 AU-TIME                  PIC X(6).                        00400000
+           03 FILLER                   PIC X     VALUE SPACE.           00410000
+           03 AU-TRANSID                PIC X(4).                       00420000
+           03 FILLER                   PIC X     VALUE SPACE.           00430000
+           03 AU-TERMID                 PIC X(4).                       00440000
+           03 FILLER                   PIC X     VALUE SPACE.           00450000
+           03 AU-TASKNUM                PIC 9(7).                       00460000
+           03 FILLER                   PIC X     VALUE SPACE.           00470000
+           03 AU-ACCT-NO                PIC 9(15).                      00480000
+                                                                        00490000
+      * Working variables                                               00500000
+       01 WS-REQ.                                                       00510000
+         03 WS-ACCT-NO             PIC 9(15).                           00520000
+         03 WS-START-TRANS-ID      PIC 9(15).                           00530000
+         03 WS-TRANS-TYPE-FLT      PIC X(02).                           00540000
+         03 WS-DATE-FROM           PIC X(10).                           00550000
+         03 WS-DATE-TO             PIC X(10).                           00560000
+                                                                        00570000
+       01 WS-RES.                                                       00580000
+         03 WS-RETURN-CODE         PIC X(02).                           00590000
+            88 WS-RC-OK            VALUE '00'.                          00600000
+            88 WS-RC-NO-DATA       VALUE '04'.                          00610000
+            88 WS-RC-SQL-ERROR     VALUE '08'.                          00620000
+         03 WS-SQLCODE             PIC S9(4) USAGE COMP.                00630000
+         03 WS-ROW-COUNT           PIC 9(02).                           00640000
+         03 WS-MORE-DATA           PIC X(01).                           00650000
+            88 WS-MORE-YES         VALUE 'Y'.                           00660000
+            88 WS-MORE-NO          VALUE 'N'.                           00670000
+         03 WS-LAST-TRANS-ID       PIC 9(15).                           00680000
+         03 WS-TRANS-ITEM OCCURS 10 TIMES.                              00690000
+           05 WS-TRANS-ID          PIC X(15).                           00700000
+           05 WS-TRANS-DATE        PIC X(10).                           00710000
+           05 WS-TRANS-REF         PIC X(20).                           00720000
+           05 WS-TRANS-AMOUNT      PIC X(12).                           00730000
+           05 WS-TRANS-TYPE        PIC X(2).                            00740000
+           05 WS-BALANCE           PIC X(12).                           00750000
+                                                                        00760000
+       01 WS-I                     PIC S9(4) COMP VALUE ZERO.           00770000
+       01 WS-TRNQRY                PIC X(08) VALUE 'TRANQURY'.          00780000
+       01 WS-DUMMY-COMMAREA        PIC X(01) VALUE '0'.                 00785000
+                                                                        00790000
+      *01 WS-PTR1                  USAGE IS POINTER.                    00800000
+      *01 WS-PTR2                  USAGE IS POINTER.                    00810000
+                                                                        00820000
+      ******************************************************************00830000
+      *    L I N K A G E   S E C T I O N                                00840000
+      ******************************************************************00850000
+       LINKAGE SECTION.                                                 00860000
+       01 DFHCOMMAREA.                                                  00870000
+           COPY TRANCOPY.                                               00880000
+                                                                        00890000
+      ******************************************************************00900000
+      *    P R O C E D U R E S                                          00910000
+      ******************************************************************00920000
+       PROCEDURE DIVISION.                                              00930000
+                                                                        00940000
+       MAINLINE SECTION.                                                00950000
+                                                                        00960000
+           PERFORM 1000-INITIALIZE-VARS.                                00970000
+           PERFORM 1100-WRITE-AUDIT-LOG.                                00980000
+           PERFORM 2000-GET-TRAN-HISTORY.                               00990000
+           PERFORM 3000-RETURN-TO-CALLER.                               01000000
+                                                                        01010000
+       MAINLINE-EXIT.                                                   01020000
+           EXIT.                                                        01030000
+                                                                        01040000
+       1000-INITIALIZE-VARS SECTION.                                    01050000
+                                                                        01060000
+           INITIALIZE ERROR-MSG                                         01070000
+                      WS-REQ                                            01080000
+                      WS-RES.                                           01090000
+           MOVE EIBTRNID TO WS-TRANSID.                                 01100000
+           MOVE EIBTRMID TO WS-TERMID.                                  01110000
+           MOVE EIBTASKN TO WS-TASKNUM.                                 01120000
                                                                         01130000
-       2000-GET-TRAN-HISTORY-EXIT.                                      01140000
-           EXIT.                                                        01150000
-                                                                        01160000
-       3000-RETURN-TO-CALLER SECTION.                                   01170000
-                                                                        01180000
-           EXEC CICS RETURN END-EXEC.                                   01190000
-                                                                        01200000
-       3000-RETURN-TO-CALLER-EXIT.                                      01210000
-           EXIT.                                                        01220000
\ No newline at end of file
+      * If NO commarea received issue an ABEND                          01140000
+           IF EIBCALEN IS EQUAL TO ZERO THEN                            01150000
+               MOVE 'NO COMMAREA RECEIVED' TO WS-ERR-REASON             01160000
+               PERFORM 8000-WRITE-ERROR-MESSAGE                         01170000
+               EXEC CICS ABEND ABCODE('EXCA') NODUMP END-EXEC           01180000
+           ELSE                                                         01190000
+               MOVE TR-ACCT-NO          TO WS-ACCT-NO                   01200000
+               MOVE TR-START-TRANS-ID   TO WS-START-TRANS-ID            01210000
+               MOVE TR-TRANS-TYPE-FLT   TO WS-TRANS-TYPE-FLT            01220000
+               MOVE TR-DATE-FROM        TO WS-DATE-FROM                 01230000
+               MOVE TR-DATE-TO          TO WS-DATE-TO                   01240000
+               DISPLAY 'Input A/C no:' WS-ACCT-NO                       01250000
+           END-IF.                                                      01260000
+                                                                        01270000
+       1000-INITIALIZE-VARS-EXIT.                                       01280000
+           EXIT.                                                        01290000
+                                                                        01300000
+       1100-WRITE-AUDIT-LOG SECTION.                                    01310000
+                                                                        01320000
+      *    Every TRANHIST inquiry is logged for compliance - who looked 01330000
+      *    at this account, from which terminal/task, and when.         01340000
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.              01350000
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)                     01360000
+                     MMDDYYYY(WS-CURR-DATE)                             01370000
+                     TIME(WS-CURR-TIME)                                 01380000
+           END-EXEC.                                                    01390000
+                                                                        01400000
+           MOVE WS-CURR-DATE TO AU-DATE.                                01410000
+           MOVE WS-CURR-TIME TO AU-TIME.                                01420000
+           MOVE WS-TRANSID   TO AU-TRANSID.                             01430000
+           MOVE WS-TERMID    TO AU-TERMID.                              01440000
+           MOVE WS-TASKNUM   TO AU-TASKNUM.                             01450000
+           MOVE WS-ACCT-NO   TO AU-ACCT-NO.                             01460000
+                                                                        01470000
+           EXEC CICS WRITEQ TD QUEUE('AUDT')                            01480000
+                     FROM(AUDIT-REC)                                    01490000
+                     LENGTH(LENGTH OF AUDIT-REC)                        01500000
+           END-EXEC.                                                    01510000
+                                                                        01520000
+       1100-WRITE-AUDIT-LOG-EXIT.                                       01530000
+           EXIT.                                                        01540000
+                                                                        01550000
+       2000-GET-TRAN-HISTORY SECTION.                                   01560000
+                                                                        01570000
+      *    CALL 'TRANQURY' USING WS-REQ WS-RES.                         01580000
+                                                                        01590000
+      *    CALL WS-TRNQRY USING WS-REQ WS-RES.                          01600000
+           CALL WS-TRNQRY USING WS-DUMMY-COMMAREA WS-REQ WS-RES.        01610000
+                                                                        01620000
+           IF WS-RC-SQL-ERROR THEN                                      01630000
+      *        TRANQURY hit a real database error - do not hand the     01631000
+      *        caller stale/leftover rows.  Log it and pass the return   01632000
+      *        code/SQLCODE back through the commarea instead of        01633000
+      *        abending, so a caller such as TRANHONL can tell the user  01634000
+      *        and keep the task alive rather than losing the session.   01635000
+               MOVE 'TRANQURY SQL ERROR' TO WS-ERR-REASON               01640000
+               PERFORM 8000-WRITE-ERROR-MESSAGE                         01650000
+               MOVE WS-RETURN-CODE   TO TR-RETURN-CODE                  01660000
+               MOVE WS-SQLCODE       TO TR-SQLCODE                      01670000
+           ELSE                                                         01690000
+               MOVE 0 TO WS-I                                           01700000
+                                                                        01710000
+      *        Move work variable to comm area.. only as many rows as   01720000
+      *        TRANQURY actually returned - the rest of the OCCURS 10   01730000
+      *        slots are left untouched so the caller must not read     01740000
+      *        past TR-ROW-COUNT.                                       01750000
+               PERFORM WS-ROW-COUNT TIMES                               01760000
+                  ADD +1 TO WS-I                                        01770000
+                  MOVE WS-TRANS-ID(WS-I)     TO TR-TRANS-ID(WS-I)       01780000
+                  MOVE WS-TRANS-DATE(WS-I)   TO TR-TRANS-DATE(WS-I)     01790000
+                  MOVE WS-TRANS-REF(WS-I)    TO TR-TRANS-REF(WS-I)      01800000
+                  MOVE WS-TRANS-AMOUNT(WS-I)                            01810000
+                                             TO TR-TRANS-AMOUNT(WS-I)   01820000
+                  MOVE WS-TRANS-TYPE(WS-I)   TO TR-TRANS-TYPE(WS-I)     01830000
+                  MOVE WS-BALANCE(WS-I)      TO TR-BALANCE(WS-I)        01840000
+      *           DISPLAY 'Copied-CA:'  TR-TRANS-ITEM(WS-I)             01850000
+               END-PERFORM                                              01860000
+                                                                        01870000
+               MOVE WS-RETURN-CODE   TO TR-RETURN-CODE                  01880000
+               MOVE WS-SQLCODE       TO TR-SQLCODE                      01890000
+               MOVE WS-ROW-COUNT     TO TR-ROW-COUNT                    01900000
+               MOVE WS-MORE-DATA     TO TR-MORE-DATA                    01910000
+               MOVE WS-LAST-TRANS-ID TO TR-LAST-TRANS-ID                01920000
+           END-IF.                                                      01930000
+                                                                        01940000
+       2000-GET-TRAN-HISTORY-EXIT.                                      01950000
+           EXIT.                                                        01960000
+                                                                        01970000
+       3000-RETURN-TO-CALLER SECTION.                                   01980000
+                                                                        01990000
+           EXEC CICS RETURN END-EXEC.                                   02000000
+                                                                        02010000
+       3000-RETURN-TO-CALLER-EXIT.                                      02020000
+           EXIT.                                                        02030000
+                                                                        02040000
+       8000-WRITE-ERROR-MESSAGE SECTION.                                02050000
+                                                                        02060000
+      *    Populate ERROR-MSG with enough context (when, which          02070000
+      *    transaction/terminal/task, and why) to diagnose an abend     02080000
+      *    without having to pull a CICS dump, then write it to the     02090000
+      *    operations error TDQ.                                        02100000
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.              02110000
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)                     02120000
+                     MMDDYYYY(WS-CURR-DATE)                             02130000
+                     TIME(WS-CURR-TIME)                                 02140000
+           END-EXEC.                                                    02150000
+                                                                        02160000
+           MOVE WS-CURR-DATE  TO EM-DATE.                               02170000
+           MOVE WS-CURR-TIME  TO EM-TIME.                               02180000
+           MOVE WS-TRANSID    TO EM-REQUEST-ID.                         02190000
+                                                                        02200000
+           MOVE WS-ERR-REASON    TO EM-DETAIL(1:20).                    02210000
+           MOVE ' TERM='         TO EM-DETAIL(21:6).                    02220000
+           MOVE WS-TERMID        TO EM-DETAIL(27:4).                    02230000
+           MOVE ' TASK='         TO EM-DETAIL(31:6).                    02240000
+           MOVE WS-TASKNUM       TO EM-DETAIL(37:7).                    02250000
+                                                                        02260000
+           EXEC CICS WRITEQ TD QUEUE('TRHE')                            02270000
+                     FROM(ERROR-MSG)                                    02280000
+                     LENGTH(LENGTH OF ERROR-MSG)                        02290000
+           END-EXEC.                                                    02300000
+                                                                        02310000
+       8000-WRITE-ERROR-MESSAGE-EXIT.                                   02320000
+           EXIT.                                                        02330000
