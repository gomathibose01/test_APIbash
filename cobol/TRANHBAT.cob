@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. TRANHBAT.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       CONFIGURATION SECTION.                                           00040000
+       INPUT-OUTPUT SECTION.                                            00050000
+       FILE-CONTROL.                                                    00060000
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTIN                         00070000
+               ORGANIZATION IS SEQUENTIAL.                              00080000
+           SELECT REPORT-FILE  ASSIGN TO TRANRPT                        00090000
+               ORGANIZATION IS SEQUENTIAL.                              00100000
+       DATA DIVISION.                                                   00110000
+       FILE SECTION.                                                    00120000
+       FD ACCOUNT-FILE                                                  00130000
+           RECORDING MODE IS F                                          00140000
+           LABEL RECORDS ARE STANDARD.                                  00150000
+       01 ACCOUNT-REC.                                                  00160000
+          03 AR-ACCT-NO               PIC 9(15).                        00170000
+          03 FILLER                   PIC X(65).                        00180000
+                                                                        00190000
+       FD REPORT-FILE                                                   00200000
+           RECORDING MODE IS F                                          00210000
+           LABEL RECORDS ARE STANDARD.                                  00220000
+       01 REPORT-REC                  PIC X(133).                       00230000
+                                                                        00240000
+       WORKING-STORAGE SECTION.                                         00250000
+      * Overnight batch driver for TRANQURY - reads one account number  00260000
+      * per ACCTIN record, pulls that account's full transaction        00270000
+      * history a page at a time (using the same continuation fields    00280000
+      * TRANHIST uses for PF7/PF8 scrolling) and prints it to TRANRPT.  00290000
+       01 WS-EOF-FLAG                PIC X(01) VALUE 'N'.               00300000
+          88 WS-EOF                  VALUE 'Y'.                         00310000
+                                                                        00320000
+      * TRANQURY treats a zero DFHCOMMAREA as "I was linked by a CICS   00330000
+      * caller, trust LK-REQ" and anything else as "run the ACCEPT-     00340000
+      * driven single-account batch leg" - drive it the same way        00350000
+      * TRANHIST does, through LK-REQ/LK-RES, so the filters and        00360000
+      * continuation fields make the trip.                              00370000
+       01 WS-DUMMY-COMMAREA          PIC X(01) VALUE '0'.               00380000
+       01 WS-TRNQRY                  PIC X(08) VALUE 'TRANQURY'.        00390000
+                                                                        00400000
+       01 WS-REQ.                                                       00410000
+          03 WS-ACCT-NO              PIC 9(15).                         00420000
+          03 WS-START-TRANS-ID       PIC 9(15).                         00430000
+          03 WS-TRANS-TYPE-FLT       PIC X(02).                         00440000
+          03 WS-DATE-FROM            PIC X(10).                         00450000
+          03 WS-DATE-TO              PIC X(10).                         00460000
+                                                                        00470000
+       01 WS-RES.                                                       00480000
+          03 WS-RETURN-CODE          PIC X(02).                         00490000
+             88 WS-RC-OK             VALUE '00'.                        00500000
+             88 WS-RC-NO-DATA        VALUE '04'.                        00510000
+             88 WS-RC-SQL-ERROR      VALUE '08'.                        00520000
+          03 WS-SQLCODE              PIC S9(4) USAGE COMP.              00530000
+          03 WS-ROW-COUNT            PIC 9(02).                         00540000
+          03 WS-MORE-DATA            PIC X(01).                         00550000
+             88 WS-MORE-YES          VALUE 'Y'.                         00560000
+             88 WS-MORE-NO           VALUE 'N'.                         00570000
+          03 WS-LAST-TRANS-ID        PIC 9(15).                         00580000
+          03 WS-TRANS-ITEM OCCURS 10 TIMES.                             00590000
+             05 WS-TRANS-ID          PIC X(15).                         00600000
+             05 WS-TRANS-DATE        PIC X(10).                         00610000
+             05 WS-TRANS-REF         PIC X(20).                         00620000
+             05 WS-TRANS-AMOUNT      PIC X(12).                         00630000
+             05 WS-TRANS-TYPE        PIC X(2).                          00640000
+             05 WS-BALANCE           PIC X(12).                         00650000
+                                                                        00660000
+       01 WS-I                       PIC S9(4) COMP VALUE ZERO.         00670000
+       01 WS-ACCT-COUNT              PIC 9(07) COMP VALUE ZERO.         00680000
+                                                                        00700000
+       01 RL-HEADER-LINE.                                               00710000
+          03 RL-H-CTRL               PIC X     VALUE '1'.               00720000
+          03 FILLER                  PIC X(15) VALUE 'ACCOUNT NUMBER:'. 00730000
+          03 RL-H-ACCT-NO            PIC 9(15).                         00740000
+          03 FILLER                  PIC X(90) VALUE SPACES.            00750000
+                                                                        00760000
+       01 RL-COLUMN-LINE.                                               00770000
+          03 RL-C-CTRL               PIC X     VALUE SPACE.             00780000
+          03 FILLER                  PIC X(01) VALUE SPACE.             00790000
+          03 FILLER                  PIC X(10) VALUE 'TRANS DATE'.      00800000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00810000
+          03 FILLER                  PIC X(15) VALUE 'TRANS ID'.        00820000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00830000
+          03 FILLER                  PIC X(02) VALUE 'TY'.              00840000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00850000
+          03 FILLER                  PIC X(20) VALUE 'REFERENCE'.       00860000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00870000
+          03 FILLER                  PIC X(12) VALUE 'AMOUNT'.          00880000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00890000
+          03 FILLER                  PIC X(12) VALUE 'BALANCE'.         00900000
+          03 FILLER                  PIC X(41) VALUE SPACES.            00910000
+                                                                        00920000
+       01 RL-DETAIL-LINE.                                               00930000
+          03 RL-D-CTRL               PIC X     VALUE SPACE.             00940000
+          03 FILLER                  PIC X(01) VALUE SPACE.             00950000
+          03 RL-TRANS-DATE           PIC X(10).                         00960000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00970000
+          03 RL-TRANS-ID             PIC X(15).                         00980000
+          03 FILLER                  PIC X(02) VALUE SPACES.            00990000
+          03 RL-TRANS-TYPE           PIC X(02).                         01000000
+          03 FILLER                  PIC X(02) VALUE SPACES.            01010000
+          03 RL-TRANS-REF            PIC X(20).                         01020000
+          03 FILLER                  PIC X(02) VALUE SPACES.            01030000
+          03 RL-TRANS-AMOUNT         PIC X(12).                         01040000
+          03 FILLER                  PIC X(02) VALUE SPACES.            01050000
+          03 RL-BALANCE              PIC X(12).                         01060000
+          03 FILLER                  PIC X(41) VALUE SPACES.            01070000
+                                                                        01080000
+       01 RL-ERROR-LINE.                                                01090000
+          03 RL-E-CTRL               PIC X     VALUE SPACE.             01100000
+          03 FILLER                  PIC X(01) VALUE SPACE.             01110000
+          03 FILLER                  PIC X(24)                          01120000
+                              VALUE '*** TRANQURY SQL ERROR '.          01130000
+          03 FILLER                  PIC X(09) VALUE 'SQLCODE='.        01140000
+          03 RL-E-SQLCODE            PIC ----9.                         01150000
+          03 FILLER                  PIC X(87) VALUE SPACES.            01160000
+                                                                        01170000
+       PROCEDURE DIVISION.                                              01180000
+                                                                        01190000
+       MAINLINE SECTION.                                                01200000
+                                                                        01210000
+           PERFORM 1000-INITIALIZE.                                     01220000
+           PERFORM 2000-PROCESS-ACCOUNT UNTIL WS-EOF.                   01230000
+           PERFORM 9000-TERMINATE.                                      01240000
+                                                                        01250000
+       MAINLINE-EXIT.                                                   01260000
+           EXIT.                                                        01270000
+                                                                        01280000
+       1000-INITIALIZE SECTION.                                         01290000
+                                                                        01300000
+           OPEN INPUT  ACCOUNT-FILE                                     01310000
+                OUTPUT REPORT-FILE.                                     01320000
+                                                                        01330000
+           PERFORM 1100-READ-ACCOUNT.                                   01340000
+                                                                        01350000
+       1000-INITIALIZE-EXIT.                                            01360000
+           EXIT.                                                        01370000
+                                                                        01380000
+       1100-READ-ACCOUNT SECTION.                                       01390000
+                                                                        01400000
+           READ ACCOUNT-FILE                                            01410000
+               AT END SET WS-EOF TO TRUE                                01420000
+           END-READ.                                                    01430000
+                                                                        01440000
+       1100-READ-ACCOUNT-EXIT.                                          01450000
+           EXIT.                                                        01460000
+                                                                        01470000
+       2000-PROCESS-ACCOUNT SECTION.                                    01480000
+                                                                        01490000
+           ADD +1 TO WS-ACCT-COUNT.                                     01500000
+           MOVE AR-ACCT-NO TO WS-ACCT-NO                                01510000
+                              RL-H-ACCT-NO.                             01520000
+           MOVE ZERO       TO WS-START-TRANS-ID.                        01530000
+           MOVE SPACES     TO WS-TRANS-TYPE-FLT                         01540000
+                              WS-DATE-FROM                              01550000
+                              WS-DATE-TO.                               01560000
+                                                                        01570000
+           WRITE REPORT-REC FROM RL-HEADER-LINE.                        01580000
+           WRITE REPORT-REC FROM RL-COLUMN-LINE.                        01590000
+                                                                        01600000
+           PERFORM 2200-GET-AND-PRINT-PAGE.                             01610000
+           PERFORM 2200-GET-AND-PRINT-PAGE                              01620000
+               UNTIL WS-MORE-NO OR WS-RC-SQL-ERROR.                     01630000
+                                                                        01640000
+           PERFORM 1100-READ-ACCOUNT.                                   01650000
+                                                                        01660000
+       2000-PROCESS-ACCOUNT-EXIT.                                       01670000
+           EXIT.                                                        01680000
+                                                                        01690000
+       2200-GET-AND-PRINT-PAGE SECTION.                                 01700000
+                                                                        01710000
+           CALL WS-TRNQRY USING WS-DUMMY-COMMAREA WS-REQ WS-RES.        01720000
+                                                                        01730000
+           IF WS-RC-SQL-ERROR THEN                                      01740000
+              MOVE WS-SQLCODE TO RL-E-SQLCODE                           01750000
+              WRITE REPORT-REC FROM RL-ERROR-LINE                       01760000
+           ELSE                                                         01770000
+              PERFORM 2300-WRITE-TRAN-LINES                             01780000
+              IF WS-ROW-COUNT > 0 THEN                                  01790000
+                 MOVE WS-LAST-TRANS-ID TO WS-START-TRANS-ID             01800000
+              END-IF                                                    01810000
+           END-IF.                                                      01820000
+                                                                        01830000
+       2200-GET-AND-PRINT-PAGE-EXIT.                                    01840000
+           EXIT.                                                        01850000
+                                                                        01860000
+       2300-WRITE-TRAN-LINES SECTION.                                   01870000
+                                                                        01880000
+           MOVE 0 TO WS-I.                                              01890000
+           PERFORM WS-ROW-COUNT TIMES                                   01900000
+              ADD +1 TO WS-I                                            01910000
+              MOVE WS-TRANS-DATE(WS-I)   TO RL-TRANS-DATE               01920000
+              MOVE WS-TRANS-ID(WS-I)     TO RL-TRANS-ID                 01930000
+              MOVE WS-TRANS-TYPE(WS-I)   TO RL-TRANS-TYPE               01940000
+              MOVE WS-TRANS-REF(WS-I)    TO RL-TRANS-REF                01950000
+              MOVE WS-TRANS-AMOUNT(WS-I) TO RL-TRANS-AMOUNT             01960000
+              MOVE WS-BALANCE(WS-I)      TO RL-BALANCE                  01970000
+              WRITE REPORT-REC FROM RL-DETAIL-LINE                      01980000
+           END-PERFORM.                                                 01990000
+                                                                        02000000
+       2300-WRITE-TRAN-LINES-EXIT.                                      02010000
+           EXIT.                                                        02020000
+                                                                        02030000
+       9000-TERMINATE SECTION.                                          02040000
+                                                                        02050000
+           CLOSE ACCOUNT-FILE                                           02060000
+                 REPORT-FILE.                                           02070000
+           DISPLAY 'TRANHBAT COMPLETE - ACCOUNTS PROCESSED: '           02080000
+                    WS-ACCT-COUNT.                                      02090000
+           STOP RUN.                                                    02100000
+                                                                        02110000
+       9000-TERMINATE-EXIT.                                             02120000
+           EXIT.                                                        02130000
