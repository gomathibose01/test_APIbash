@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. TRANHONL.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       CONFIGURATION SECTION.                                           00040000
+       DATA DIVISION.                                                   00050000
+       WORKING-STORAGE SECTION.                                         00060000
+      *----------------------------------------------------------------*00070000
+      * Common defintions                                              *00080000
+      *----------------------------------------------------------------*00090000
+      * Run time (debug) infomation for this invocation                 00100000
+        01  WS-HEADER.                                                  00110000
+           03 WS-EYECATCHER            PIC X(16)                        00120000
+                                        VALUE 'TRANHONL=---WS'.         00130000
+           03 WS-TRANSID               PIC X(4).                        00140000
+           03 WS-TERMID                PIC X(4).                        00150000
+           03 WS-TASKNUM               PIC 9(7).                        00160000
+                                                                        00170000
+      * Attention-identifier values - compared against a local copy of  00180000
+      * EIBAID rather than COPY DFHAID so this program carries no       00190000
+      * dependency on a system copybook.                                00200000
+       01 WS-AID                    PIC X.                              00210000
+       01 WS-AID-ENTER               PIC X VALUE X'7D'.                 00220000
+       01 WS-AID-CLEAR               PIC X VALUE X'6D'.                 00230000
+       01 WS-AID-PF7                 PIC X VALUE X'F7'.                 00240000
+       01 WS-AID-PF8                 PIC X VALUE X'F8'.                 00250000
+                                                                        00260000
+      * Working copy of the commarea TRANHONL keeps across screen       00270000
+      * turns - mirrors TRANOCA field-for-field the way TRANHIST        00280000
+      * mirrors TRANCOPY into WS-REQ/WS-RES.                            00290000
+       01 WS-ACCT-NO                PIC 9(15).                          00300000
+       01 WS-TRANS-TYPE-FLT         PIC X(02).                          00310000
+       01 WS-DATE-FROM              PIC X(10).                          00320000
+       01 WS-DATE-TO                PIC X(10).                          00330000
+       01 WS-CURRENT-START          PIC 9(15).                          00340000
+       01 WS-LAST-TRANS-ID          PIC 9(15).                          00350000
+       01 WS-MORE-DATA              PIC X(01).                          00360000
+          88 WS-MORE-YES            VALUE 'Y'.                          00370000
+          88 WS-MORE-NO             VALUE 'N'.                          00380000
+       01 WS-STACK-TOP              PIC 9(02) USAGE COMP.               00390000
+       01 WS-STACK OCCURS 20 TIMES  PIC 9(15).                          00400000
+                                                                        00410000
+      * Commarea TRANHONL LINKs to TRANHIST with - shaped exactly like  00420000
+      * TRANCOPY, the same commarea TRANHIST reads from any other       00430000
+      * caller.                                                         00440000
+       01 WS-TRANHIST-CA.                                                00450000
+           COPY TRANCOPY.                                                00460000
+                                                                        00470000
+       01 WS-I                      PIC S9(4) COMP VALUE ZERO.          00690000
+                                                                        00710000
+       01 WS-DETAIL-LINE            PIC X(76).                          00720000
+                                                                        00730000
+       COPY TRANHMAP.                                                   00740000
+                                                                        00750000
+      ******************************************************************00760000
+      *    L I N K A G E   S E C T I O N                                00770000
+      ******************************************************************00780000
+       LINKAGE SECTION.                                                 00790000
+       01 DFHCOMMAREA.                                                  00800000
+           COPY TRANOCA.                                                00810000
+                                                                        00820000
+      ******************************************************************00830000
+      *    P R O C E D U R E S                                          00840000
+      ******************************************************************00850000
+       PROCEDURE DIVISION.                                              00860000
+                                                                        00870000
+       MAINLINE SECTION.                                                00880000
+                                                                        00890000
+           PERFORM 1000-INITIALIZE-VARS.                                00900000
+                                                                        00910000
+           IF EIBCALEN IS EQUAL TO ZERO THEN                            00920000
+              PERFORM 2000-SEND-BLANK-SCREEN                            00930000
+           ELSE                                                         00940000
+              MOVE EIBAID TO WS-AID                                     00950000
+      *       CLEAR transmits no screen data - a RECEIVE MAP against it  00951000
+      *       would raise MAPFAIL, so it has to be handled before the    00952000
+      *       RECEIVE rather than after.                                 00953000
+              IF WS-AID = WS-AID-CLEAR THEN                              00954000
+                 PERFORM 6000-SEND-GOODBYE                               00955000
+                 GO TO MAINLINE-EXIT                                     00956000
+              END-IF                                                     00957000
+              PERFORM 3000-RECEIVE-SCREEN                               00960000
+              EVALUATE TRUE                                             00970000
+                 WHEN WS-AID = WS-AID-PF7                               01010000
+                    PERFORM 4100-PAGE-BACKWARD                          01020000
+                 WHEN WS-AID = WS-AID-PF8                               01030000
+                    PERFORM 4200-PAGE-FORWARD                           01040000
+                 WHEN OTHER                                             01050000
+                    PERFORM 4000-NEW-INQUIRY                            01060000
+              END-EVALUATE                                              01070000
+              PERFORM 5000-SEND-RESULT-SCREEN                           01080000
+           END-IF.                                                      01090000
+                                                                        01100000
+           EXEC CICS RETURN TRANSID(WS-TRANSID)                         01110000
+                     COMMAREA(DFHCOMMAREA)                              01120000
+                     LENGTH(LENGTH OF DFHCOMMAREA)                      01130000
+           END-EXEC.                                                    01140000
+                                                                        01150000
+       MAINLINE-EXIT.                                                   01160000
+           EXIT.                                                        01170000
+                                                                        01180000
+       1000-INITIALIZE-VARS SECTION.                                    01190000
+                                                                        01200000
+           MOVE EIBTRNID TO WS-TRANSID.                                 01210000
+           MOVE EIBTRMID TO WS-TERMID.                                  01220000
+           MOVE EIBTASKN TO WS-TASKNUM.                                 01230000
+                                                                        01240000
+       1000-INITIALIZE-VARS-EXIT.                                       01250000
+           EXIT.                                                        01260000
+                                                                        01270000
+       2000-SEND-BLANK-SCREEN SECTION.                                  01280000
+                                                                        01290000
+           MOVE LOW-VALUES TO TRANHMAPO.                                01300000
+           MOVE SPACES     TO MSGTXTO.                                  01310000
+           MOVE 'ENTER AN ACCOUNT NUMBER AND PRESS ENTER' TO MSGTXTO.   01320000
+                                                                        01330000
+      *    No commarea was received on this first invocation - build an 01331000
+      *    initialized one for MAINLINE to RETURN instead of passing     01332000
+      *    back raw, uninitialized LINKAGE SECTION storage.              01333000
+           MOVE ZERO   TO OC-ACCT-NO                                     01334000
+                          OC-CURRENT-START                                01335000
+                          OC-LAST-TRANS-ID                                01336000
+                          OC-STACK-TOP.                                   01337000
+           MOVE SPACES TO OC-TRANS-TYPE-FLT                               01338000
+                          OC-DATE-FROM                                    01339000
+                          OC-DATE-TO.                                     01340000
+           SET OC-MORE-NO TO TRUE.                                       01341000
+                                                                        01342000
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20               01343000
+              MOVE ZERO TO OC-STACK(WS-I)                                 01344000
+           END-PERFORM.                                                  01345000
+                                                                        01346000
+           EXEC CICS SEND MAP('TRANHMAP') MAPSET('TRANHSET')            01340000
+                     FROM(TRANHMAPO) ERASE                              01350000
+           END-EXEC.                                                    01360000
+                                                                        01370000
+       2000-SEND-BLANK-SCREEN-EXIT.                                     01380000
+           EXIT.                                                        01390000
+                                                                        01400000
+       3000-RECEIVE-SCREEN SECTION.                                     01410000
+                                                                        01420000
+           MOVE OC-ACCT-NO         TO WS-ACCT-NO.                       01430000
+           MOVE OC-TRANS-TYPE-FLT  TO WS-TRANS-TYPE-FLT.                01440000
+           MOVE OC-DATE-FROM       TO WS-DATE-FROM.                     01450000
+           MOVE OC-DATE-TO         TO WS-DATE-TO.                       01460000
+           MOVE OC-CURRENT-START   TO WS-CURRENT-START.                 01470000
+           MOVE OC-LAST-TRANS-ID   TO WS-LAST-TRANS-ID.                 01480000
+           MOVE OC-MORE-DATA       TO WS-MORE-DATA.                     01490000
+           MOVE OC-STACK-TOP       TO WS-STACK-TOP.                     01500000
+                                                                        01510000
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20             01520000
+              MOVE OC-STACK(WS-I) TO WS-STACK(WS-I)                     01530000
+           END-PERFORM.                                                 01540000
+                                                                        01550000
+           EXEC CICS RECEIVE MAP('TRANHMAP') MAPSET('TRANHSET')         01560000
+                     INTO(TRANHMAPI)                                    01570000
+           END-EXEC.                                                    01580000
+                                                                        01590000
+       3000-RECEIVE-SCREEN-EXIT.                                        01600000
+           EXIT.                                                        01610000
+                                                                        01620000
+       4000-NEW-INQUIRY SECTION.                                        01630000
+                                                                        01640000
+      *    ENTER with an account number on the screen starts a brand    01650000
+      *    new inquiry - reset the scroll stack and the filters.        01660000
+           IF ACCTNOL > ZERO THEN                                       01670000
+              MOVE ACCTNOI TO WS-ACCT-NO                                01680000
+           END-IF.                                                      01690000
+                                                                        01700000
+           MOVE ZERO   TO WS-CURRENT-START                              01710000
+                          WS-STACK-TOP.                                 01720000
+           MOVE SPACES TO WS-TRANS-TYPE-FLT                             01730000
+                          WS-DATE-FROM                                  01740000
+                          WS-DATE-TO.                                   01750000
+                                                                        01760000
+           PERFORM 4500-CALL-TRANHIST.                                  01770000
+                                                                        01780000
+       4000-NEW-INQUIRY-EXIT.                                           01790000
+           EXIT.                                                        01800000
+                                                                        01810000
+       4100-PAGE-BACKWARD SECTION.                                      01820000
+                                                                        01830000
+      *    Pop the last start position off the stack and re-fetch from  01840000
+      *    there - TRANHIST/TRANQURY are stateless so "backward" means  01850000
+      *    asking for the page that led to the one on screen now.       01860000
+           IF WS-STACK-TOP > ZERO THEN                                  01870000
+              MOVE WS-STACK(WS-STACK-TOP) TO WS-CURRENT-START           01880000
+              SUBTRACT 1 FROM WS-STACK-TOP                              01890000
+              PERFORM 4500-CALL-TRANHIST                                01900000
+           ELSE                                                         01910000
+              MOVE SPACES TO MSGTXTO                                    01920000
+              MOVE 'ALREADY AT THE FIRST SCREEN FOR THIS ACCOUNT'       01930000
+                TO MSGTXTO                                              01940000
+           END-IF.                                                      01950000
+                                                                        01960000
+       4100-PAGE-BACKWARD-EXIT.                                         01970000
+           EXIT.                                                        01980000
+                                                                        01990000
+       4200-PAGE-FORWARD SECTION.                                       02000000
+                                                                        02010000
+           IF WS-MORE-YES THEN                                          02020000
+              IF WS-STACK-TOP < 20 THEN                                 02030000
+                 ADD 1 TO WS-STACK-TOP                                  02040000
+                 MOVE WS-CURRENT-START TO WS-STACK(WS-STACK-TOP)        02050000
+              END-IF                                                    02060000
+              MOVE WS-LAST-TRANS-ID TO WS-CURRENT-START                 02070000
+              PERFORM 4500-CALL-TRANHIST                                02080000
+           ELSE                                                         02090000
+              MOVE SPACES TO MSGTXTO                                    02100000
+              MOVE 'NO MORE TRANSACTIONS FOR THIS ACCOUNT'              02110000
+                TO MSGTXTO                                              02120000
+           END-IF.                                                      02130000
+                                                                        02140000
+       4200-PAGE-FORWARD-EXIT.                                          02150000
+           EXIT.                                                        02160000
+                                                                        02170000
+       4500-CALL-TRANHIST SECTION.                                      02180000
+                                                                        02190000
+           MOVE WS-ACCT-NO          TO TR-ACCT-NO.                      02200000
+           MOVE WS-CURRENT-START    TO TR-START-TRANS-ID.                02210000
+           MOVE WS-TRANS-TYPE-FLT   TO TR-TRANS-TYPE-FLT.                02220000
+           MOVE WS-DATE-FROM        TO TR-DATE-FROM.                     02230000
+           MOVE WS-DATE-TO          TO TR-DATE-TO.                       02240000
+                                                                        02250000
+           EXEC CICS LINK PROGRAM('TRANHIST')                           02260000
+                     COMMAREA(WS-TRANHIST-CA)                           02261000
+                     LENGTH(LENGTH OF WS-TRANHIST-CA)                    02262000
+           END-EXEC.                                                    02263000
+                                                                        02270000
+           IF TR-RC-SQL-ERROR THEN                                      02280000
+              MOVE SPACES TO MSGTXTO                                    02290000
+              MOVE 'TRANSACTION HISTORY UNAVAILABLE - TRY AGAIN LATER'  02300000
+                TO MSGTXTO                                              02310000
+           ELSE                                                         02320000
+              MOVE TR-LAST-TRANS-ID TO WS-LAST-TRANS-ID                  02330000
+              MOVE TR-MORE-DATA     TO WS-MORE-DATA                      02340000
+              PERFORM 4600-FORMAT-DETAIL-LINES                          02350000
+           END-IF.                                                      02360000
+                                                                        02370000
+       4500-CALL-TRANHIST-EXIT.                                         02380000
+           EXIT.                                                        02390000
+                                                                        02400000
+       4600-FORMAT-DETAIL-LINES SECTION.                                02410000
+                                                                        02420000
+           MOVE SPACES TO LINE01O LINE02O LINE03O LINE04O LINE05O       02430000
+                          LINE06O LINE07O LINE08O LINE09O LINE10O.      02440000
+           MOVE SPACES TO MSGTXTO.                                      02450000
+                                                                        02460000
+           MOVE 0 TO WS-I.                                              02470000
+           PERFORM TR-ROW-COUNT TIMES                                   02480000
+              ADD +1 TO WS-I                                            02490000
+              MOVE SPACES TO WS-DETAIL-LINE                             02500000
+              MOVE TR-TRANS-DATE(WS-I)   TO WS-DETAIL-LINE(1:10)        02510000
+              MOVE TR-TRANS-ID(WS-I)     TO WS-DETAIL-LINE(12:15)       02520000
+              MOVE TR-TRANS-TYPE(WS-I)   TO WS-DETAIL-LINE(28:2)        02530000
+              MOVE TR-TRANS-REF(WS-I)    TO WS-DETAIL-LINE(31:20)       02540000
+              MOVE TR-TRANS-AMOUNT(WS-I) TO WS-DETAIL-LINE(52:12)       02550000
+              MOVE TR-BALANCE(WS-I)      TO WS-DETAIL-LINE(65:12)       02560000
+              PERFORM 4650-MOVE-LINE-TO-MAP                             02570000
+           END-PERFORM.                                                 02580000
+                                                                        02590000
+       4600-FORMAT-DETAIL-LINES-EXIT.                                   02600000
+           EXIT.                                                        02610000
+                                                                        02620000
+       4650-MOVE-LINE-TO-MAP SECTION.                                   02630000
+                                                                        02640000
+           EVALUATE WS-I                                                02650000
+              WHEN 1  MOVE WS-DETAIL-LINE TO LINE01O                    02660000
+              WHEN 2  MOVE WS-DETAIL-LINE TO LINE02O                    02670000
+              WHEN 3  MOVE WS-DETAIL-LINE TO LINE03O                    02680000
+              WHEN 4  MOVE WS-DETAIL-LINE TO LINE04O                    02690000
+              WHEN 5  MOVE WS-DETAIL-LINE TO LINE05O                    02700000
+              WHEN 6  MOVE WS-DETAIL-LINE TO LINE06O                    02710000
+              WHEN 7  MOVE WS-DETAIL-LINE TO LINE07O                    02720000
+              WHEN 8  MOVE WS-DETAIL-LINE TO LINE08O                    02730000
+              WHEN 9  MOVE WS-DETAIL-LINE TO LINE09O                    02740000
+              WHEN 10 MOVE WS-DETAIL-LINE TO LINE10O                    02750000
+           END-EVALUATE.                                                02760000
+                                                                        02770000
+       4650-MOVE-LINE-TO-MAP-EXIT.                                      02780000
+           EXIT.                                                        02790000
+                                                                        02800000
+       5000-SEND-RESULT-SCREEN SECTION.                                 02810000
+                                                                        02820000
+           MOVE WS-ACCT-NO TO ACCTNOO.                                  02830000
+                                                                        02840000
+           MOVE WS-ACCT-NO         TO OC-ACCT-NO.                       02850000
+           MOVE WS-TRANS-TYPE-FLT  TO OC-TRANS-TYPE-FLT.                02860000
+           MOVE WS-DATE-FROM       TO OC-DATE-FROM.                     02870000
+           MOVE WS-DATE-TO         TO OC-DATE-TO.                       02880000
+           MOVE WS-CURRENT-START   TO OC-CURRENT-START.                 02890000
+           MOVE WS-LAST-TRANS-ID   TO OC-LAST-TRANS-ID.                 02900000
+           MOVE WS-MORE-DATA       TO OC-MORE-DATA.                     02910000
+           MOVE WS-STACK-TOP       TO OC-STACK-TOP.                     02920000
+                                                                        02930000
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20             02940000
+              MOVE WS-STACK(WS-I) TO OC-STACK(WS-I)                     02950000
+           END-PERFORM.                                                 02960000
+                                                                        02970000
+           EXEC CICS SEND MAP('TRANHMAP') MAPSET('TRANHSET')            02980000
+                     FROM(TRANHMAPO) DATAONLY                           02990000
+           END-EXEC.                                                    03000000
+                                                                        03010000
+       5000-SEND-RESULT-SCREEN-EXIT.                                    03020000
+           EXIT.                                                        03030000
+                                                                        03040000
+       6000-SEND-GOODBYE SECTION.                                       03050000
+                                                                        03060000
+           EXEC CICS SEND TEXT FROM('TRANHONL - SESSION ENDED')         03070000
+                     ERASE FREEKB                                       03080000
+           END-EXEC.                                                    03090000
+                                                                        03100000
+           EXEC CICS RETURN END-EXEC.                                   03110000
+                                                                        03120000
+       6000-SEND-GOODBYE-EXIT.                                          03130000
+           EXIT.                                                        03140000
