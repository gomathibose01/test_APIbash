@@ -0,0 +1,66 @@
+***********************************************************************
+*                                                                     *
+*   TRANHSET  -  MAPSET FOR TRANHONL (ACCOUNT TRANSACTION HISTORY    *
+*                INQUIRY SCREEN)                                     *
+*                                                                     *
+*   MAP  TRANHMAP - ACCOUNT ENTRY, PF7/PF8 PAGING, UP TO 10 LINES    *
+*                   OF FORMATTED TRANSACTION HISTORY PER SCREEN      *
+*                                                                     *
+***********************************************************************
+TRANHSET DFHMSD TYPE=MAP,                                              X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+TRANHMAP DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='ACCOUNT TRANSACTION HISTORY INQUIRY'
+*
+         DFHMDF POS=(2,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='ACCOUNT NO:'
+ACCTNO   DFHMDF POS=(2,13),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICOUT='9(15)'
+*
+MSGTXT   DFHMDF POS=(3,1),                                             X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(4,1),                                             X
+               LENGTH=76,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='DATE       TRANS ID        TY REFERENCE        X
+                   AMOUNT       BALANCE'
+*
+LINE01   DFHMDF POS=(5,1),LENGTH=76,ATTRB=(PROT)
+LINE02   DFHMDF POS=(6,1),LENGTH=76,ATTRB=(PROT)
+LINE03   DFHMDF POS=(7,1),LENGTH=76,ATTRB=(PROT)
+LINE04   DFHMDF POS=(8,1),LENGTH=76,ATTRB=(PROT)
+LINE05   DFHMDF POS=(9,1),LENGTH=76,ATTRB=(PROT)
+LINE06   DFHMDF POS=(10,1),LENGTH=76,ATTRB=(PROT)
+LINE07   DFHMDF POS=(11,1),LENGTH=76,ATTRB=(PROT)
+LINE08   DFHMDF POS=(12,1),LENGTH=76,ATTRB=(PROT)
+LINE09   DFHMDF POS=(13,1),LENGTH=76,ATTRB=(PROT)
+LINE10   DFHMDF POS=(14,1),LENGTH=76,ATTRB=(PROT)
+*
+         DFHMDF POS=(23,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='PF7=BACKWARD  PF8=FORWARD  CLEAR=EXIT  ENTER   X
+               =LOOK UP ACCOUNT'
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(PROT,DRK)
+*
+         DFHMSD TYPE=FINAL
